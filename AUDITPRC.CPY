@@ -0,0 +1,32 @@
+      ***********************************************************
+      * AUDITPRC.CPY                                               *
+      * PARAGRAFO PADRAO DE GRAVACAO NO ARQUIVO AUDIT-TRAIL.       *
+      * O PROGRAMA CHAMADOR DEVE MOVER O NOME DO CAMPO PARA        *
+      * AUD-CAMPO E O VALOR ACEITO (JA EM PIC X) PARA AUD-VALOR    *
+      * ANTES DE EXECUTAR PERFORM GRAVAR-AUDITORIA.                *
+      * USO: COPY 'AUDITPRC.CPY' REPLACING ==AUD-PROGRAM-ID==      *
+      *      BY ==NOME-DO-PROGRAMA==.                              *
+      ***********************************************************
+       GRAVAR-AUDITORIA.
+           IF NOT AUD-ABERTO
+               OPEN EXTEND AUDIT-TRAIL
+               IF AUD-NAO-ENCONTRADO
+                   OPEN OUTPUT AUDIT-TRAIL
+               END-IF
+               SET AUD-ABERTO TO TRUE
+           END-IF.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-PROGRAM-ID TO AUD-PROGRAMA.
+           WRITE REG-AUDITORIA.
+
+       GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+       FECHAR-AUDITORIA.
+           IF AUD-ABERTO
+               CLOSE AUDIT-TRAIL
+           END-IF.
+
+       FECHAR-AUDITORIA-EXIT.
+           EXIT.
