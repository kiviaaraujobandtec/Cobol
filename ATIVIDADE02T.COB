@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE02T.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER O ARQUIVO PRECO-HISTORICO E IMPRIMIR A
+      *TENDENCIA DA MEDIA DE PRECOS DE CADA PRODUTO AO LONGO DO
+      *TEMPO (EM VEZ DE SO O ULTIMO VALOR CALCULADO)
+      *DATA   = 09/02/22
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECO-HISTORICO ASSIGN TO "PRECHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECO-HISTORICO.
+           COPY 'PRECHIST.CPY'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-HIST-STATUS   PIC X(02) VALUE ZEROS.
+           88 HIST-OK VALUE '00'.
+           88 HIST-FIM VALUE '10'.
+           88 HIST-NAO-ENCONTRADO VALUE '35'.
+       77  WRK-DATA-ED       PIC 9(04)/99/99 VALUE ZEROS.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-PROD1-ED==.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-PROD2-ED==.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-MEDIA-ED==.
+       77  WRK-MEDIA-ANT     PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-TENDENCIA     PIC X(12)        VALUE SPACES.
+       77  WRK-TOTAL-REG     PIC 9(05)        VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR UNTIL HIST-FIM.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+           DISPLAY '========================================'.
+           DISPLAY 'TENDENCIA DE PRECOS - PRECO-HISTORICO'.
+           DISPLAY '========================================'.
+           OPEN INPUT PRECO-HISTORICO.
+           IF HIST-NAO-ENCONTRADO
+               DISPLAY 'NENHUM HISTORICO DE PRECOS ENCONTRADO.'
+               SET HIST-FIM TO TRUE
+           ELSE
+               READ PRECO-HISTORICO
+                   AT END
+                       SET HIST-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-REG.
+           MOVE HIST-DATA TO WRK-DATA-ED.
+           MOVE HIST-PROD1 TO WRK-PROD1-ED.
+           MOVE HIST-PROD2 TO WRK-PROD2-ED.
+           MOVE HIST-MEDIA TO WRK-MEDIA-ED.
+
+           IF WRK-TOTAL-REG = 1
+               MOVE 'REFERENCIA' TO WRK-TENDENCIA
+           ELSE
+               IF HIST-MEDIA > WRK-MEDIA-ANT
+                   MOVE 'EM ALTA' TO WRK-TENDENCIA
+               ELSE
+                   IF HIST-MEDIA < WRK-MEDIA-ANT
+                       MOVE 'EM QUEDA' TO WRK-TENDENCIA
+                   ELSE
+                       MOVE 'ESTAVEL' TO WRK-TENDENCIA
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY 'DATA: ' WRK-DATA-ED
+                   '  PROD1: ' WRK-PROD1-ED
+                   '  PROD2: ' WRK-PROD2-ED
+                   '  MEDIA: ' WRK-MEDIA-ED
+                   '  TENDENCIA: ' WRK-TENDENCIA.
+
+           MOVE HIST-MEDIA TO WRK-MEDIA-ANT.
+
+           READ PRECO-HISTORICO
+               AT END
+                   SET HIST-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+           IF WRK-TOTAL-REG > ZEROS
+               CLOSE PRECO-HISTORICO
+           END-IF.
+           DISPLAY 'TOTAL DE REGISTROS ANALISADOS: ' WRK-TOTAL-REG.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
