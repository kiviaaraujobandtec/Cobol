@@ -0,0 +1,8 @@
+      ***********************************************************
+      * RUNSTATSW.CPY                                              *
+      * CAMPOS DE APOIO PARA A GRAVACAO NO ARQUIVO RUN-STATS.      *
+      * USO: COPY 'RUNSTATSW.CPY'. NA WORKING-STORAGE SECTION.     *
+      ***********************************************************
+       77  STATS-WS-STATUS      PIC X(02) VALUE ZEROS.
+           88 STATS-OK              VALUE '00'.
+           88 STATS-NAO-ENCONTRADO  VALUE '35'.
