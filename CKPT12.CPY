@@ -0,0 +1,8 @@
+      ***********************************************************
+      * CKPT12.CPY                                                 *
+      * PONTO DE CONTROLE DE REINICIO (CHECKPOINT-12)              *
+      * USADO POR: PROGCOB12                                       *
+      ***********************************************************
+       01  REG-CHECKPOINT.
+           05 CKPT-CHAVE          PIC 9(01).
+           05 CKPT-ULTIMO-REG     PIC 9(05).
