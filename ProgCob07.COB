@@ -6,31 +6,184 @@
       *OBJETIVO: RECEBER DUAS NOTAS, MEDIA E IMPRIMIR
       *UTILIZAR COMANDOS IF/ELSE/ENDIF
       *DATA   = 06/01/22
+      *HISTORICO DE ALTERACOES
+      *16/02/22 KA CORRIGIDO IF ANINHADO QUE NUNCA EXIBIA REPROVADO
+      *16/02/22 KA NOTAS DE CORTE DE APROVACAO/RECUPERACAO PASSAM A
+      *SER INFORMADAS EM VEZ DE FIXAS EM 6 E 2
+      *16/02/22 KA RESULTADO PASSA A SER GRAVADO EM TRANSCRICAO,
+      *ALEM DE EXIBIDO NO CONSOLE
+      *22/02/22 KA REGISTRA CADA ENTRADA ACEITA NO AUDIT-TRAIL
+      *22/02/22 KA NOTAS DE CORTE PADRAO PASSAM A VIR DO ARQUIVO
+      *PARAMETROS EM VEZ DE LITERAL NO FONTE
+      *23/02/22 KA CORRIGIDO: O VALOR DIGITADO SO SUBSTITUI O
+      *PADRAO VINDO DE PARAMETROS QUANDO O OPERADOR REALMENTE
+      *INFORMA UMA NOTA DE CORTE (ENTER EM BRANCO MANTINHA O
+      *PADRAO)
+      *23/02/22 KA ENTRADAS VALIDADAS PELA SUBROTINA COMPARTILHADA
+      *VALIDNUM ANTES DE SEREM MOVIDAS PARA OS CAMPOS NUMERICOS
       **********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRICAO ASSIGN TO "TRANSCRI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-TRANS-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-WS-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRICAO.
+           COPY 'TRANSCRI.CPY'.
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITLOG.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'AUDITWS.CPY'.
+           COPY 'PARAMETROSW.CPY'.
+       77 WRK-NOTA1-ENT PIC X(11) VALUE SPACES.
+       77 WRK-NOTA2-ENT PIC X(11) VALUE SPACES.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-APROVACAO-ENT     PIC X(11) VALUE SPACES.
+       77 WRK-NOTA-APROVACAO         PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-APROVACAO-PADRAO  PIC 9(02) VALUE 6.
+       77 WRK-NOTA-RECUPERACAO-ENT   PIC X(11) VALUE SPACES.
+       77 WRK-NOTA-RECUPERACAO       PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-RECUPERACAO-PADRAO PIC 9(02) VALUE 2.
+       77 WRK-ENTRADA-VALIDA   PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
+       77 WRK-SITUACAO         PIC X(11) VALUE SPACES.
+       77 WRK-DATA-HOJE        PIC 9(08) VALUE ZEROS.
+       77 WRK-TRANS-STATUS     PIC X(02) VALUE ZEROS.
+           88 TRANS-NAO-ENCONTRADO VALUE '35'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+           ACCEPT WRK-NOTA1-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA1-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA1-ENT) TO WRK-NOTA1
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NOTA1
+           END-IF.
+           MOVE 'WRK-NOTA1' TO AUD-CAMPO.
+           MOVE WRK-NOTA1 TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           ACCEPT WRK-NOTA2-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA2-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA2-ENT) TO WRK-NOTA2
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NOTA2
+           END-IF.
+           MOVE 'WRK-NOTA2' TO AUD-CAMPO.
+           MOVE WRK-NOTA2 TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+
+           MOVE 'NOTA-APROVACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-APROVACAO-PADRAO
+           END-IF.
+           MOVE 'NOTA-RECUPERACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-RECUPERACAO-PADRAO
+           END-IF.
+
+           DISPLAY 'NOTA DE CORTE PARA APROVACAO'.
+           ACCEPT WRK-NOTA-APROVACAO-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA-APROVACAO-ENT
+               WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA-APROVACAO-ENT)
+                   TO WRK-NOTA-APROVACAO
+           ELSE
+               MOVE ZEROS TO WRK-NOTA-APROVACAO
+           END-IF.
+           IF WRK-NOTA-APROVACAO = ZEROS
+               MOVE WRK-NOTA-APROVACAO-PADRAO TO WRK-NOTA-APROVACAO
+           END-IF.
+           DISPLAY 'NOTA DE CORTE PARA RECUPERACAO'.
+           ACCEPT WRK-NOTA-RECUPERACAO-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA-RECUPERACAO-ENT
+               WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA-RECUPERACAO-ENT)
+                   TO WRK-NOTA-RECUPERACAO
+           ELSE
+               MOVE ZEROS TO WRK-NOTA-RECUPERACAO
+           END-IF.
+           IF WRK-NOTA-RECUPERACAO = ZEROS
+               MOVE WRK-NOTA-RECUPERACAO-PADRAO TO WRK-NOTA-RECUPERACAO
+           END-IF.
+
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
                DISPLAY 'MEDIA: ' WRK-MEDIA.
-             IF WRK-MEDIA >= 6
+             IF WRK-MEDIA >= WRK-NOTA-APROVACAO
+               MOVE 'APROVADO' TO WRK-SITUACAO
                DISPLAY 'APROVADO'
 
              ELSE
-               IF WRK-MEDIA>= 2
+               IF WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+               MOVE 'RECUPERACAO' TO WRK-SITUACAO
                DISPLAY 'RECUPERACAO'
 
 
                ELSE
-                 DISPLAY 'RECUPERACAO'
+                 MOVE 'REPROVADO' TO WRK-SITUACAO
+                 DISPLAY 'REPROVADO'
                  END-IF
                END-IF.
 
+           PERFORM GRAVAR-TRANSCRICAO.
+           PERFORM FECHAR-AUDITORIA.
+           PERFORM FECHAR-PARAMETROS.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * GRAVAR-TRANSCRICAO                                        *
+      * ACRESCENTA O RESULTADO DESTA APURACAO AO HISTORICO         *
+      * DE NOTAS, PARA MANTER UM REGISTRO DURAVEL ALEM DO          *
+      * CONSOLE.                                                   *
+      *----------------------------------------------------------*
+       GRAVAR-TRANSCRICAO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND TRANSCRICAO.
+           IF TRANS-NAO-ENCONTRADO
+               OPEN OUTPUT TRANSCRICAO
+           END-IF.
+           MOVE WRK-DATA-HOJE TO TRANS-DATA.
+           MOVE WRK-NOTA1 TO TRANS-NOTA1.
+           MOVE WRK-NOTA2 TO TRANS-NOTA2.
+           MOVE WRK-MEDIA TO TRANS-MEDIA.
+           MOVE WRK-SITUACAO TO TRANS-SITUACAO.
+           WRITE REG-TRANSCRICAO.
+           CLOSE TRANSCRICAO.
+
+       GRAVAR-TRANSCRICAO-EXIT.
+           EXIT.
 
-           STOP RUN.
+           COPY 'AUDITPRC.CPY' REPLACING ==AUD-PROGRAM-ID==
+               BY =='PROGCOB07'==.
+           COPY 'PARAMETROSP.CPY'.
