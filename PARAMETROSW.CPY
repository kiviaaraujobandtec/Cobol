@@ -0,0 +1,10 @@
+      ***********************************************************
+      * PARAMETROSW.CPY                                            *
+      * CAMPOS DE APOIO PARA A LEITURA DO ARQUIVO PARAMETROS.      *
+      * USO: COPY 'PARAMETROSW.CPY'. NA WORKING-STORAGE SECTION.   *
+      ***********************************************************
+       77  PARM-WS-STATUS       PIC X(02) VALUE ZEROS.
+           88 PARM-OK               VALUE '00'.
+           88 PARM-NAO-ENCONTRADO   VALUE '23' '35'.
+       77  PARM-WS-ABERTO       PIC X(01) VALUE 'N'.
+           88 PARM-ABERTO           VALUE 'S'.
