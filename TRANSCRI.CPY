@@ -0,0 +1,11 @@
+      ***********************************************************
+      * TRANSCRI.CPY                                               *
+      * LAYOUT DO HISTORICO DE NOTAS (TRANSCRICAO)                 *
+      * USADO POR: PROGCOB07                                       *
+      ***********************************************************
+       01  REG-TRANSCRICAO.
+           05 TRANS-DATA        PIC 9(08).
+           05 TRANS-NOTA1       PIC 9(02).
+           05 TRANS-NOTA2       PIC 9(02).
+           05 TRANS-MEDIA       PIC 9(02).
+           05 TRANS-SITUACAO    PIC X(11).
