@@ -0,0 +1,25 @@
+      ***********************************************************
+      * RPTHDRP.CPY                                                *
+      * PARAGRAFO PADRAO QUE MONTA O CABECALHO DE RELATORIO EM     *
+      * RPT-HDR-LINHA (TITULO INFORMADO PELO CHAMADOR EM           *
+      * RPT-HDR-TITULO + DATA DE EXECUCAO + NUMERO DE PAGINA).     *
+      * PRESSUPOE QUE O PROGRAMA CHAMADOR JA FEZ COPY 'RPTHDR.CPY'.*
+      * E COPY 'RUNDATE.CPY'. NA WORKING-STORAGE SECTION. CADA     *
+      * EXECUCAO DESTE PARAGRAFO AVANCA RPT-HDR-PAGINA EM 1, OU    *
+      * SEJA, CORRESPONDE A MONTAGEM DO CABECALHO DE UMA NOVA      *
+      * PAGINA DO RELATORIO.                                        *
+      * USO: COPY 'RPTHDRP.CPY'. NA PROCEDURE DIVISION.            *
+      ***********************************************************
+       MONTAR-CABECALHO-RELATORIO.
+           PERFORM OBTER-DATA-EXECUCAO.
+           ADD 1 TO RPT-HDR-PAGINA.
+           MOVE RPT-HDR-PAGINA TO RPT-HDR-PAGINA-ED.
+           STRING FUNCTION TRIM(RPT-HDR-TITULO) DELIMITED BY SIZE
+                  '  DATA: ' DELIMITED BY SIZE
+                  RUNDATE-HOJE-ED DELIMITED BY SIZE
+                  '  PAGINA: ' DELIMITED BY SIZE
+                  RPT-HDR-PAGINA-ED DELIMITED BY SIZE
+                  INTO RPT-HDR-LINHA.
+
+       MONTAR-CABECALHO-RELATORIO-EXIT.
+           EXIT.
