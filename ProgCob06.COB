@@ -5,6 +5,16 @@
       *AUTHOR = KIVIA(ALURA) KIVIAAL
       *OBJETIVO: USO DO SINAL
       *DATA   = 05/01/22
+      *HISTORICO DE ALTERACOES
+      *15/02/22 KA AVISA QUANDO O RESULTADO DA SUBTRACAO FICA
+      *NEGATIVO
+      *23/02/22 KA WRK-RESULT-ED PASSA A USAR O COPYBOOK PADRAO
+      *MONEYS.CPY, COMO NOS DEMAIS PROGRAMAS COM SAIDA MONETARIA
+      *COM SINAL
+      *23/02/22 KA ENTRADA VALIDADA PELA SUBROTINA COMPARTILHADA
+      *VALIDNUM ANTES DE SER MOVIDA PARA O CAMPO NUMERICO
+      *23/02/22 KA WRK-NUM1-ENT/WRK-NUM2-ENT AMPLIADOS PARA PIC X(11),
+      *TAMANHO EXIGIDO POR QUEM CHAMA VALIDNUM POR REFERENCIA
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,16 +23,36 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77  WRK-NUM1-ENT  PIC X(11)   VALUE SPACES.
+       77  WRK-NUM2-ENT  PIC X(11)   VALUE SPACES.
        77  WRK-NUM1      PIC 9(02)   VALUE ZEROS.
        77  WRK-NUM2      PIC 9(02)   VALUE ZEROS.
        77  WRK-RESULT    PIC S9(03)  VALUE ZEROS.
-       77  WRK-RESULT-ED PIC -ZZ9    VALUE ZEROS.
+           COPY 'MONEYS.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-RESULT-ED==.
+       77  WRK-ENTRADA-VALIDA PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
 
 
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           ACCEPT WRK-NUM1-ENT FROM CONSOLE.
+           CALL 'VALIDNUM' USING WRK-NUM1-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NUM1-ENT) TO WRK-NUM1
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NUM1
+           END-IF.
+
+           ACCEPT WRK-NUM2-ENT FROM CONSOLE.
+           CALL 'VALIDNUM' USING WRK-NUM2-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NUM2-ENT) TO WRK-NUM2
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NUM2
+           END-IF.
 
 
            DISPLAY '============================================='
@@ -36,4 +66,8 @@
            MOVE WRK-RESULT TO WRK-RESULT-ED.
            DISPLAY 'SUBTRACAO: ' WRK-RESULT-ED.
 
-           STOP RUN.
+           IF WRK-RESULT < ZEROS
+               DISPLAY 'SALDO NEGATIVO'
+           END-IF.
+
+           GOBACK.
