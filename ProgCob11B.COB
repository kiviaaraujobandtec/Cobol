@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11B.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER OS COMODOS DE UMA CASA DO ARQUIVO
+      *COMODOS-CASA, CALCULAR A AREA DE CADA UM E GRAVAR UM
+      *RELATORIO COM O TOTAL DE AREA DA CASA
+      *DATA   = 17/02/22
+      *HISTORICO DE ALTERACOES
+      *22/02/22 KA CARIMBA A DATA DE EXECUCAO NO CABECALHO DO
+      *RELATORIO
+      *22/02/22 KA GRAVA O TOTAL DE COMODOS PROCESSADOS NA RODADA
+      *EM RUN-STATS
+      *22/02/22 KA CABECALHO DO RELATORIO PASSA A SER MONTADO
+      *PELA ROTINA PADRAO RPTHDRP.CPY
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMODOS-CASA ASSIGN TO "COMODOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-COM-STATUS.
+
+           SELECT RELATORIO-COMODOS ASSIGN TO "RELCOMOD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+           SELECT RUN-STATS ASSIGN TO "RUNSTATS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMODOS-CASA.
+           COPY 'QUARTOS.CPY'.
+
+       FD  RELATORIO-COMODOS.
+       01  LINHA-RELATORIO       PIC X(50).
+
+       FD  RUN-STATS.
+           COPY 'RUNSTATS.CPY'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'RUNSTATSW.CPY'.
+       77  WRK-COM-STATUS        PIC X(02) VALUE ZEROS.
+           88 COM-OK VALUE '00'.
+           88 COM-FIM VALUE '10'.
+           88 COM-NAO-ENCONTRADO VALUE '35'.
+       77  WRK-REL-STATUS        PIC X(02) VALUE ZEROS.
+
+       77  WRK-AREA-COMODO       PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-AREA-COMODO-ED    PIC ZZZZ9,9  VALUE ZEROS.
+       77  WRK-AREA-TOTAL        PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-AREA-TOTAL-ED     PIC ZZZZ9,9  VALUE ZEROS.
+       77  WRK-TOTAL-COMODOS     PIC 9(05)    VALUE ZEROS.
+           COPY 'RUNDATE.CPY'.
+           COPY 'RPTHDR.CPY'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR UNTIL COM-FIM.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+
+           OPEN INPUT COMODOS-CASA.
+           IF COM-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO COMODOS NAO ENCONTRADO.'
+               SET COM-FIM TO TRUE
+           ELSE
+               OPEN OUTPUT RELATORIO-COMODOS
+               MOVE 'RELATORIO DE AREA POR COMODO' TO RPT-HDR-TITULO
+               PERFORM MONTAR-CABECALHO-RELATORIO
+               MOVE RPT-HDR-LINHA TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               READ COMODOS-CASA
+                   AT END
+                       SET COM-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+
+           ADD 1 TO WRK-TOTAL-COMODOS.
+           COMPUTE WRK-AREA-COMODO =
+               COMODO-LARGURA * COMODO-COMPRIMENTO.
+           ADD WRK-AREA-COMODO TO WRK-AREA-TOTAL.
+
+           MOVE WRK-AREA-COMODO TO WRK-AREA-COMODO-ED.
+           STRING COMODO-NOME DELIMITED BY SIZE
+                  ' AREA: ' DELIMITED BY SIZE
+                  WRK-AREA-COMODO-ED DELIMITED BY SIZE
+                  INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           READ COMODOS-CASA
+               AT END
+                   SET COM-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+
+           IF WRK-COM-STATUS NOT = '35'
+               CLOSE COMODOS-CASA
+
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               MOVE WRK-AREA-TOTAL TO WRK-AREA-TOTAL-ED
+               STRING 'AREA TOTAL DA CASA: ' DELIMITED BY SIZE
+                      WRK-AREA-TOTAL-ED DELIMITED BY SIZE
+                      INTO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               CLOSE RELATORIO-COMODOS
+           END-IF.
+
+           DISPLAY 'COMODOS PROCESSADOS: ' WRK-TOTAL-COMODOS.
+           DISPLAY 'AREA TOTAL DA CASA.: ' WRK-AREA-TOTAL.
+           DISPLAY 'RELATORIO GRAVADO EM RELCOMOD.'.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
+
+           MOVE WRK-TOTAL-COMODOS TO STATS-REGISTROS.
+           PERFORM GRAVAR-RUNSTATS.
+
+           COPY 'RUNDATEP.CPY'.
+           COPY 'RPTHDRP.CPY'.
+           COPY 'RUNSTATSP.CPY' REPLACING ==STATS-PROGRAM-ID==
+               BY =='PROGCOB11B'==.
