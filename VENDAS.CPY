@@ -0,0 +1,21 @@
+      ***********************************************************
+      * VENDAS.CPY                                                 *
+      * LAYOUT DAS TRANSACOES DE VENDA (SALES-TRANSACOES)          *
+      * USADO POR: PROGCOB15                                       *
+      * REGISTROS DE VENDA (TIPO 'V') E DEVOLUCAO (TIPO 'D')       *
+      * COMPARTILHAM O LAYOUT DE VENDA-DETALHE. O ULTIMO REGISTRO  *
+      * DO LOTE E O TRAILER (TIPO 'T'), QUE TRAZ OS TOTAIS DE      *
+      * CONTROLE PARA RECONCILIACAO.                                *
+      ***********************************************************
+       01  REG-VENDA.
+           05 VENDA-TIPO           PIC X(01).
+               88 REGISTRO-VENDA       VALUE 'V'.
+               88 REGISTRO-DEVOLUCAO   VALUE 'D'.
+               88 REGISTRO-TRAILER     VALUE 'T'.
+           05 VENDA-DETALHE.
+               10 VENDA-VALOR       PIC 9(07)V99.
+               10 VENDA-DATA        PIC 9(08).
+               10 VENDA-VENDEDOR    PIC 9(04).
+           05 VENDA-TRAILER REDEFINES VENDA-DETALHE.
+               10 TRAILER-QTD-REGISTROS PIC 9(05).
+               10 TRAILER-VALOR-TOTAL   PIC 9(09)V99.
