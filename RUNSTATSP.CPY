@@ -0,0 +1,22 @@
+      ***********************************************************
+      * RUNSTATSP.CPY                                              *
+      * PARAGRAFO PADRAO DE GRAVACAO NO ARQUIVO RUN-STATS. O       *
+      * PROGRAMA CHAMADOR DEVE MOVER O TOTAL DE REGISTROS          *
+      * PROCESSADOS NA RODADA PARA STATS-REGISTROS ANTES DE        *
+      * EXECUTAR PERFORM GRAVAR-RUNSTATS.                           *
+      * USO: COPY 'RUNSTATSP.CPY' REPLACING ==STATS-PROGRAM-ID==   *
+      *      BY ==NOME-DO-PROGRAMA==.                              *
+      ***********************************************************
+       GRAVAR-RUNSTATS.
+           OPEN EXTEND RUN-STATS.
+           IF STATS-NAO-ENCONTRADO
+               OPEN OUTPUT RUN-STATS
+           END-IF.
+           ACCEPT STATS-DATA FROM DATE YYYYMMDD.
+           ACCEPT STATS-HORA FROM TIME.
+           MOVE STATS-PROGRAM-ID TO STATS-PROGRAMA.
+           WRITE REG-RUNSTATS.
+           CLOSE RUN-STATS.
+
+       GRAVAR-RUNSTATS-EXIT.
+           EXIT.
