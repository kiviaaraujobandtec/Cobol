@@ -0,0 +1,14 @@
+      ***********************************************************
+      * RUNDATEP.CPY                                               *
+      * PARAGRAFO PADRAO QUE OBTEM A DATA DE EXECUCAO DO SISTEMA   *
+      * OPERACIONAL E FORMATA EM RUNDATE-HOJE-ED. PRESSUPOE QUE    *
+      * O PROGRAMA CHAMADOR JA FEZ COPY 'RUNDATE.CPY'. NA          *
+      * WORKING-STORAGE SECTION.                                    *
+      * USO: COPY 'RUNDATEP.CPY'. NA PROCEDURE DIVISION.            *
+      ***********************************************************
+       OBTER-DATA-EXECUCAO.
+           ACCEPT RUNDATE-HOJE FROM DATE YYYYMMDD.
+           MOVE RUNDATE-HOJE TO RUNDATE-HOJE-ED.
+
+       OBTER-DATA-EXECUCAO-EXIT.
+           EXIT.
