@@ -0,0 +1,17 @@
+      ***********************************************************
+      * CLIREG.CPY                                                *
+      * LAYOUT DO REGISTRO DO ARQUIVO MESTRE DE CLIENTES           *
+      * (CADASTRO-CLIENTE) - CHAVE PRIMARIA: REG-CPF               *
+      * USADO POR: ATIVIDADE01, ATIVIDADE01D, ATIVIDADE01X,        *
+      *            PROGCOB02                                       *
+      * HISTORICO DE ALTERACOES                                    *
+      * 05/02/22 KA CRIACAO - REG-CPF E REG-NOME                   *
+      * 06/02/22 KA INCLUIDOS ENDERECO, CIDADE, UF E TELEFONE       *
+      ***********************************************************
+       01 REG-CLIENTE.
+           05 REG-CPF          PIC 9(11).
+           05 REG-NOME         PIC X(20).
+           05 REG-ENDERECO     PIC X(30).
+           05 REG-CIDADE       PIC X(20).
+           05 REG-UF           PIC X(02).
+           05 REG-TELEFONE     PIC X(15).
