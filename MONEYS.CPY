@@ -0,0 +1,8 @@
+      ***********************************************************
+      * MONEYS.CPY                                                 *
+      * PICTURE PADRAO DE EDICAO PARA CAMPOS MONETARIOS COM SINAL  *
+      * (SALDOS QUE PODEM FICAR NEGATIVOS)                          *
+      * USO: COPY 'MONEYS.CPY' REPLACING ==MONEY-FIELD-NAME==      *
+      *      BY ==NOME-DO-CAMPO-EDITADO==.                         *
+      ***********************************************************
+       77  MONEY-FIELD-NAME PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
