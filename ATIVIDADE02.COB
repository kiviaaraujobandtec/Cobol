@@ -5,23 +5,53 @@
       *AUTHOR = KIVIA(ALURA) KIVIAAL
       *OBJETIVO: ATIVIDADE 2
       *DATA   = 05/01/22
+      *HISTORICO DE ALTERACOES
+      *08/02/22 KA REJEITA PRECOS NEGATIVOS OU ZERADOS
+      *09/02/22 KA GRAVA CADA PAR DE PRECOS NO PRECO-HISTORICO
+      *10/02/22 KA APLICA TAXA DE IMPOSTO/DESCONTO SOBRE A MEDIA
+      *21/02/22 KA CAMPO EDITADO DE MOEDA PASSA A VIR DO COPYBOOK
+      *PADRAO MONEY.CPY
+      *23/02/22 KA WRK-PROD1/WRK-PROD2 PASSAM A SER CAMPOS COM SINAL,
+      *PARA QUE UM PRECO DIGITADO NEGATIVO SEJA REALMENTE REJEITADO
+      *(ANTES SO REJEITAVA ZERO)
+      *23/02/22 KA EXIBE A DATA DE EXECUCAO NA SAIDA
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECO-HISTORICO ASSIGN TO "PRECHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRECO-HISTORICO.
+           COPY 'PRECHIST.CPY'.
+
        WORKING-STORAGE SECTION.
-       77  WRK-PROD1 PIC 9(06)V99        VALUE ZEROS.
-       77  WRK-PROD2 PIC 9(06)V99        VALUE ZEROS.
-       77  WRK-RESULT-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PROD1 PIC S9(06)V99       VALUE ZEROS.
+       77  WRK-PROD2 PIC S9(06)V99       VALUE ZEROS.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-RESULT-ED==.
        77  WRK-RESULT PIC 9(06)V99       VALUE ZEROS.
+       77  WRK-TAXA-IMPOSTO PIC S9(03)V99 VALUE ZEROS.
+       77  WRK-DATA-HOJE PIC 9(08)       VALUE ZEROS.
+       77  WRK-HIST-STATUS PIC X(02)     VALUE ZEROS.
+           88 HIST-NAO-ENCONTRADO VALUE '35'.
+           COPY 'RUNDATE.CPY'.
 
 
        PROCEDURE DIVISION.
+           PERFORM OBTER-DATA-EXECUCAO.
+           DISPLAY 'ATIVIDADE02' '   DATA: ' RUNDATE-HOJE-ED.
            ACCEPT WRK-PROD1 FROM CONSOLE.
            ACCEPT WRK-PROD2 FROM CONSOLE.
+           DISPLAY 'TAXA DE IMPOSTO/DESCONTO (%) - NEGATIVO=DESCONTO'.
+           ACCEPT WRK-TAXA-IMPOSTO FROM CONSOLE.
 
 
            DISPLAY '============================================='
@@ -30,8 +60,38 @@
 
 
       *******************COMPUTE
-           COMPUTE WRK-RESULT = (WRK-PROD1 + WRK-PROD2)/2.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-            DISPLAY 'MEDIA TOTAL DO VALOR DO PRODUTO: ' WRK-RESULT-ED.
+           IF WRK-PROD1 > ZEROS AND WRK-PROD2 > ZEROS
+               COMPUTE WRK-RESULT ROUNDED =
+                   ((WRK-PROD1 + WRK-PROD2) / 2) *
+                   (1 + (WRK-TAXA-IMPOSTO / 100))
+               MOVE WRK-RESULT TO WRK-RESULT-ED
+               DISPLAY 'MEDIA TOTAL DO VALOR DO PRODUTO: ' WRK-RESULT-ED
+               PERFORM GRAVAR-HISTORICO
+           ELSE
+               DISPLAY 'PRECO INVALIDO: VALOR DEVE SER MAIOR QUE ZERO'
+           END-IF.
 
            STOP RUN.
+
+      *----------------------------------------------------------*
+      * GRAVAR-HISTORICO                                          *
+      * ACRESCENTA O PAR DE PRECOS DO DIA AO ARQUIVO SEQUENCIAL   *
+      * PRECO-HISTORICO PARA ALIMENTAR O RELATORIO DE TENDENCIA.  *
+      *----------------------------------------------------------*
+       GRAVAR-HISTORICO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND PRECO-HISTORICO.
+           IF HIST-NAO-ENCONTRADO
+               OPEN OUTPUT PRECO-HISTORICO
+           END-IF.
+           MOVE WRK-DATA-HOJE TO HIST-DATA.
+           MOVE WRK-PROD1 TO HIST-PROD1.
+           MOVE WRK-PROD2 TO HIST-PROD2.
+           MOVE WRK-RESULT TO HIST-MEDIA.
+           WRITE REG-PRECO-HIST.
+           CLOSE PRECO-HISTORICO.
+
+       GRAVAR-HISTORICO-EXIT.
+           EXIT.
+
+           COPY 'RUNDATEP.CPY'.
