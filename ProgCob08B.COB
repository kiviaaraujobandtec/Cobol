@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08B.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER A TURMA INTEIRA DO ARQUIVO STUDENT-ROSTER,
+      *CLASSIFICAR CADA ALUNO NOS MOLDES DE PROGCOB08 E EMITIR UM
+      *RESUMO DE APROVADOS/RECUPERACAO/REPROVADOS DA TURMA
+      *DATA   = 16/02/22
+      *HISTORICO DE ALTERACOES
+      *22/02/22 KA GRAVA O TOTAL DE ALUNOS PROCESSADOS NA RODADA
+      *EM RUN-STATS
+      *22/02/22 KA NOTAS DE CORTE PADRAO PASSAM A VIR DO ARQUIVO
+      *PARAMETROS EM VEZ DE LITERAL NO FONTE
+      *23/02/22 KA CORRIGIDO: O VALOR DIGITADO SO SUBSTITUI O
+      *PADRAO VINDO DE PARAMETROS QUANDO O OPERADOR REALMENTE
+      *INFORMA UMA NOTA DE CORTE (ENTER EM BRANCO MANTINHA O
+      *PADRAO)
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-ROSTER ASSIGN TO "STUROSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-ROSTER-STATUS.
+
+           SELECT RUN-STATS ASSIGN TO "RUNSTATS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-WS-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-ROSTER.
+           COPY 'ROSTER.CPY'.
+
+       FD  RUN-STATS.
+           COPY 'RUNSTATS.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'RUNSTATSW.CPY'.
+           COPY 'PARAMETROSW.CPY'.
+       77  WRK-ROSTER-STATUS    PIC X(02) VALUE ZEROS.
+           88 ROSTER-OK VALUE '00'.
+           88 ROSTER-FIM VALUE '10'.
+           88 ROSTER-NAO-ENCONTRADO VALUE '35'.
+
+       77  WRK-MEDIA            PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA-APROVACAO          PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA-APROVACAO-PADRAO   PIC 9(02) VALUE 6.
+       77  WRK-NOTA-RECUPERACAO        PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA-RECUPERACAO-PADRAO PIC 9(02) VALUE 2.
+
+       77  WRK-TOTAL-ALUNOS     PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-APROVADOS  PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-RECUPER    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-REPROVADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR UNTIL ROSTER-FIM.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+
+           MOVE 'NOTA-APROVACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-APROVACAO-PADRAO
+           END-IF.
+           MOVE 'NOTA-RECUPERACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-RECUPERACAO-PADRAO
+           END-IF.
+
+           DISPLAY 'NOTA DE CORTE PARA APROVACAO'.
+           ACCEPT WRK-NOTA-APROVACAO.
+           IF WRK-NOTA-APROVACAO = ZEROS
+               MOVE WRK-NOTA-APROVACAO-PADRAO TO WRK-NOTA-APROVACAO
+           END-IF.
+           DISPLAY 'NOTA DE CORTE PARA RECUPERACAO'.
+           ACCEPT WRK-NOTA-RECUPERACAO.
+           IF WRK-NOTA-RECUPERACAO = ZEROS
+               MOVE WRK-NOTA-RECUPERACAO-PADRAO TO WRK-NOTA-RECUPERACAO
+           END-IF.
+
+           OPEN INPUT STUDENT-ROSTER.
+           IF ROSTER-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO STUROSTR NAO ENCONTRADO.'
+               SET ROSTER-FIM TO TRUE
+           ELSE
+               READ STUDENT-ROSTER
+                   AT END
+                       SET ROSTER-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+
+           ADD 1 TO WRK-TOTAL-ALUNOS.
+           COMPUTE WRK-MEDIA = (ROSTER-NOTA1 + ROSTER-NOTA2) / 2.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-NOTA-APROVACAO
+                   ADD 1 TO WRK-TOTAL-APROVADOS
+                   DISPLAY 'MATRICULA ' ROSTER-MATRICULA
+                       ' MEDIA ' WRK-MEDIA ' APROVADO'
+               WHEN WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+                   ADD 1 TO WRK-TOTAL-RECUPER
+                   DISPLAY 'MATRICULA ' ROSTER-MATRICULA
+                       ' MEDIA ' WRK-MEDIA ' RECUPERACAO'
+               WHEN OTHER
+                   ADD 1 TO WRK-TOTAL-REPROVADOS
+                   DISPLAY 'MATRICULA ' ROSTER-MATRICULA
+                       ' MEDIA ' WRK-MEDIA ' REPROVADO'
+           END-EVALUATE.
+
+           READ STUDENT-ROSTER
+               AT END
+                   SET ROSTER-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+
+           IF WRK-ROSTER-STATUS NOT = '35'
+               CLOSE STUDENT-ROSTER
+           END-IF.
+
+           DISPLAY '========================================'.
+           DISPLAY 'RESUMO DA TURMA'.
+           DISPLAY 'TOTAL DE ALUNOS......: ' WRK-TOTAL-ALUNOS.
+           DISPLAY 'APROVADOS............: ' WRK-TOTAL-APROVADOS.
+           DISPLAY 'RECUPERACAO..........: ' WRK-TOTAL-RECUPER.
+           DISPLAY 'REPROVADOS...........: ' WRK-TOTAL-REPROVADOS.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
+
+           MOVE WRK-TOTAL-ALUNOS TO STATS-REGISTROS.
+           PERFORM GRAVAR-RUNSTATS.
+           PERFORM FECHAR-PARAMETROS.
+
+           COPY 'RUNSTATSP.CPY' REPLACING ==STATS-PROGRAM-ID==
+               BY =='PROGCOB08B'==.
+           COPY 'PARAMETROSP.CPY'.
