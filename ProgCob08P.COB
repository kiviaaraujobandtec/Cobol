@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08P.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: RECEBER VARIAS NOTAS COM PESOS DIFERENTES E
+      *CALCULAR A MEDIA PONDERADA DO ALUNO, CLASSIFICANDO O
+      *RESULTADO NOS MOLDES DE PROGCOB08
+      *DATA   = 16/02/22
+      *HISTORICO DE ALTERACOES
+      *23/02/22 KA QUANTIDADE DE AVALIACOES ACIMA DE 20 PASSA A SER
+      *LIMITADA A 20 (TAMANHO DE TAB-NOTA/TAB-PESO), PARA NAO
+      *ESTOURAR A TABELA
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-QTD-NOTAS        PIC 9(02) VALUE ZEROS.
+       77  WRK-IND-NOTA         PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA-PONDERADA   PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SOMA-PESOS       PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-MEDIA            PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-NOTA-APROVACAO   PIC 9(02)    VALUE 6.
+       77  WRK-NOTA-RECUPERACAO PIC 9(02)    VALUE 2.
+
+       01 TAB-NOTAS.
+           05 TAB-NOTA OCCURS 20 TIMES
+                       DEPENDING ON WRK-QTD-NOTAS
+                       PIC 9(02)V99.
+
+       01 TAB-PESOS.
+           05 TAB-PESO OCCURS 20 TIMES
+                       DEPENDING ON WRK-QTD-NOTAS
+                       PIC 9(02)V99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+
+           DISPLAY 'QUANTIDADE DE AVALIACOES (MAXIMO 20)'.
+           ACCEPT WRK-QTD-NOTAS.
+           IF WRK-QTD-NOTAS > 20
+               MOVE 20 TO WRK-QTD-NOTAS
+           END-IF.
+
+           PERFORM VARYING WRK-IND-NOTA FROM 1 BY 1
+                   UNTIL WRK-IND-NOTA > WRK-QTD-NOTAS
+               DISPLAY 'NOTA DA AVALIACAO ' WRK-IND-NOTA
+               ACCEPT TAB-NOTA(WRK-IND-NOTA)
+               DISPLAY 'PESO DA AVALIACAO ' WRK-IND-NOTA
+               ACCEPT TAB-PESO(WRK-IND-NOTA)
+           END-PERFORM.
+
+           DISPLAY 'NOTA DE CORTE PARA APROVACAO'.
+           ACCEPT WRK-NOTA-APROVACAO.
+           DISPLAY 'NOTA DE CORTE PARA RECUPERACAO'.
+           ACCEPT WRK-NOTA-RECUPERACAO.
+
+       0003-PROCESSAR.
+
+           PERFORM VARYING WRK-IND-NOTA FROM 1 BY 1
+                   UNTIL WRK-IND-NOTA > WRK-QTD-NOTAS
+               COMPUTE WRK-SOMA-PONDERADA =
+                   WRK-SOMA-PONDERADA +
+                   (TAB-NOTA(WRK-IND-NOTA) * TAB-PESO(WRK-IND-NOTA))
+               ADD TAB-PESO(WRK-IND-NOTA) TO WRK-SOMA-PESOS
+           END-PERFORM.
+
+           IF WRK-SOMA-PESOS > ZEROS
+               COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-PONDERADA / WRK-SOMA-PESOS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+
+       0004-FINALIZAR.
+
+           DISPLAY 'MEDIA PONDERADA: ' WRK-MEDIA.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-NOTA-APROVACAO
+                   DISPLAY 'APROVADO'
+               WHEN WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+                   DISPLAY 'RECUPERACAO'
+               WHEN OTHER
+                   DISPLAY 'REPROVADO'
+           END-EVALUATE.
+
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
