@@ -6,28 +6,233 @@
       *OBJETIVO: RECEBER NOME E CPF DE PESSOA FISICA
       *IMPRIMIR FORMATADO
       *DATA   = 05/01/22
+      *HISTORICO DE ALTERACOES
+      *05/02/22 KA VALIDACAO DE CPF (DIGITO VERIFICADOR MODULO 11)
+      *06/02/22 KA GRAVACAO NO ARQUIVO MESTRE CADASTRO-CLIENTE
+      *22/02/22 KA REGISTRA CADA ENTRADA ACEITA NO AUDIT-TRAIL
+      *23/02/22 KA CPF DIGITADO NUM CAMPO DE STAGING E VALIDADO
+      *PELA SUBROTINA COMPARTILHADA VALIDNUM ANTES DE IR PARA
+      *WRK-CPF, PARA REJEITAR DIGITACAO NAO NUMERICA
+      *23/02/22 KA EXIBE A DATA DE EXECUCAO NA SAIDA
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CPF
+               FILE STATUS IS WRK-CLI-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-CLIENTE.
+           COPY 'CLIREG.CPY'.
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITLOG.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'AUDITWS.CPY'.
 
        77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-ENDERECO PIC X(30) VALUE SPACES.
+       77 WRK-CIDADE PIC X(20) VALUE SPACES.
+       77 WRK-UF PIC X(02) VALUE SPACES.
+       77 WRK-TELEFONE PIC X(15) VALUE SPACES.
+       77 WRK-CPF-ENT PIC X(11) VALUE SPACES.
        77 WRK-CPF PIC 9(11) VALUE ZEROS.
        77 WRK-CPF-ED PIC *********/99 VALUE ZEROS.
+       77 WRK-CPF-VALIDO PIC X(01) VALUE 'S'.
+           88 CPF-VALIDO VALUE 'S'.
+           88 CPF-INVALIDO VALUE 'N'.
+       77 WRK-CPF-NUMERICO PIC X(01) VALUE 'N'.
+           88 CPF-NUMERICO VALUE 'S'.
+       77 WRK-CLI-STATUS PIC X(02) VALUE ZEROS.
+           88 CLI-OK VALUE '00'.
+           88 CLI-NAO-ENCONTRADO VALUE '23' '35'.
+       77 WRK-CLI-DUPLICADO PIC X(01) VALUE 'N'.
+           88 CLI-JA-CADASTRADO VALUE 'S'.
+           COPY 'RUNDATE.CPY'.
+
+      *VARIAVEIS DE APOIO AO CALCULO DO DIGITO VERIFICADOR
+       01 WRK-CPF-DIGITOS PIC 9(11) VALUE ZEROS.
+       01 WRK-CPF-TAB-RED REDEFINES WRK-CPF-DIGITOS.
+           05 WRK-CPF-DIG PIC 9(01) OCCURS 11 TIMES.
+       77 WRK-CPF-DV1-INF PIC 9(01) VALUE ZEROS.
+       77 WRK-CPF-DV2-INF PIC 9(01) VALUE ZEROS.
+       77 WRK-CPF-DV1-CAL PIC 9(01) VALUE ZEROS.
+       77 WRK-CPF-DV2-CAL PIC 9(01) VALUE ZEROS.
+       77 WRK-CPF-SOMA    PIC 9(04) VALUE ZEROS.
+       77 WRK-CPF-RESTO   PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-PESO    PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-IND     PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-VALIDAR.
+           IF CPF-VALIDO AND NOT CLI-JA-CADASTRADO
+               PERFORM 0004-PROCESSAR
+           END-IF.
+           IF CPF-VALIDO
+               CLOSE CADASTRO-CLIENTE
+           END-IF.
+           PERFORM 0005-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+           PERFORM OBTER-DATA-EXECUCAO.
            ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-CPF FROM CONSOLE.
+           MOVE 'WRK-NOME' TO AUD-CAMPO.
+           MOVE WRK-NOME TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           ACCEPT WRK-CPF-ENT FROM CONSOLE.
+           CALL 'VALIDNUM' USING WRK-CPF-ENT WRK-CPF-NUMERICO.
+           IF CPF-NUMERICO
+               MOVE FUNCTION TRIM(WRK-CPF-ENT) TO WRK-CPF
+           ELSE
+               MOVE ZEROS TO WRK-CPF
+           END-IF.
+           MOVE WRK-CPF TO WRK-CPF-ED.
+           MOVE 'WRK-CPF' TO AUD-CAMPO.
+           MOVE WRK-CPF TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           DISPLAY 'ENDERECO'.
+           ACCEPT WRK-ENDERECO FROM CONSOLE.
+           MOVE 'WRK-ENDERECO' TO AUD-CAMPO.
+           MOVE WRK-ENDERECO TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           DISPLAY 'CIDADE'.
+           ACCEPT WRK-CIDADE FROM CONSOLE.
+           MOVE 'WRK-CIDADE' TO AUD-CAMPO.
+           MOVE WRK-CIDADE TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           DISPLAY 'UF'.
+           ACCEPT WRK-UF FROM CONSOLE.
+           MOVE 'WRK-UF' TO AUD-CAMPO.
+           MOVE WRK-UF TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+           DISPLAY 'TELEFONE'.
+           ACCEPT WRK-TELEFONE FROM CONSOLE.
+           MOVE 'WRK-TELEFONE' TO AUD-CAMPO.
+           MOVE WRK-TELEFONE TO AUD-VALOR.
+           PERFORM GRAVAR-AUDITORIA.
+
+       0003-VALIDAR.
+           PERFORM VALIDAR-CPF.
+           IF CPF-VALIDO
+               PERFORM VERIFICAR-CPF-DUPLICADO
+           END-IF.
 
-      ****************MOSTRA DADOS
+       0004-PROCESSAR.
+           MOVE WRK-CPF TO REG-CPF.
+           MOVE WRK-NOME TO REG-NOME.
+           MOVE WRK-ENDERECO TO REG-ENDERECO.
+           MOVE WRK-CIDADE TO REG-CIDADE.
+           MOVE WRK-UF TO REG-UF.
+           MOVE WRK-TELEFONE TO REG-TELEFONE.
+           WRITE REG-CLIENTE.
 
+       0005-FINALIZAR.
+           DISPLAY 'ATIVIDADE01' '   DATA: ' RUNDATE-HOJE-ED.
            DISPLAY 'NOME: ' WRK-NOME.
-           MOVE WRK-CPF TO WRK-CPF-ED.
            DISPLAY 'CPF: ' WRK-CPF-ED.
+           IF CPF-INVALIDO
+               DISPLAY 'CPF INVALIDO'
+           END-IF.
+           IF CLI-JA-CADASTRADO
+               DISPLAY 'CPF JA CADASTRADO'
+           END-IF.
+           PERFORM FECHAR-AUDITORIA.
+
+      *----------------------------------------------------------*
+      * VALIDAR-CPF                                               *
+      * CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF PELO METODO  *
+      * MODULO 11 E COMPARA COM OS DIGITOS INFORMADOS EM WRK-CPF. *
+      *----------------------------------------------------------*
+       VALIDAR-CPF.
+           SET CPF-VALIDO TO TRUE.
+           MOVE WRK-CPF TO WRK-CPF-DIGITOS.
+           MOVE WRK-CPF-DIG(10) TO WRK-CPF-DV1-INF.
+           MOVE WRK-CPF-DIG(11) TO WRK-CPF-DV2-INF.
+
+      *CALCULO DO 1O DIGITO VERIFICADOR (POSICOES 1 A 9, PESO 10 A 2)
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 10 TO WRK-CPF-PESO.
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                   UNTIL WRK-CPF-IND > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       (WRK-CPF-DIG(WRK-CPF-IND) * WRK-CPF-PESO)
+               SUBTRACT 1 FROM WRK-CPF-PESO
+           END-PERFORM.
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO = 10
+               MOVE 0 TO WRK-CPF-DV1-CAL
+           ELSE
+               MOVE WRK-CPF-RESTO TO WRK-CPF-DV1-CAL
+           END-IF.
+
+      *CALCULO DO 2O DIGITO VERIFICADOR (POSICOES 1 A 10, PESO 11 A 2)
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 11 TO WRK-CPF-PESO.
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                   UNTIL WRK-CPF-IND > 10
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       (WRK-CPF-DIG(WRK-CPF-IND) * WRK-CPF-PESO)
+               SUBTRACT 1 FROM WRK-CPF-PESO
+           END-PERFORM.
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO = 10
+               MOVE 0 TO WRK-CPF-DV2-CAL
+           ELSE
+               MOVE WRK-CPF-RESTO TO WRK-CPF-DV2-CAL
+           END-IF.
+
+           IF WRK-CPF-DV1-CAL NOT = WRK-CPF-DV1-INF
+               OR WRK-CPF-DV2-CAL NOT = WRK-CPF-DV2-INF
+               SET CPF-INVALIDO TO TRUE
+           END-IF.
+
+       VALIDAR-CPF-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * VERIFICAR-CPF-DUPLICADO                                   *
+      * ABRE (OU CRIA, SE AINDA NAO EXISTIR) O ARQUIVO MESTRE E   *
+      * TENTA LOCALIZAR O CPF INFORMADO. O ARQUIVO PERMANECE      *
+      * ABERTO PARA A GRAVACAO EM 0004-PROCESSAR.                 *
+      *----------------------------------------------------------*
+       VERIFICAR-CPF-DUPLICADO.
+           MOVE 'N' TO WRK-CLI-DUPLICADO.
+           OPEN I-O CADASTRO-CLIENTE.
+           IF CLI-NAO-ENCONTRADO
+               OPEN OUTPUT CADASTRO-CLIENTE
+               CLOSE CADASTRO-CLIENTE
+               OPEN I-O CADASTRO-CLIENTE
+           END-IF.
+
+           MOVE WRK-CPF TO REG-CPF.
+           READ CADASTRO-CLIENTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-CLI-DUPLICADO
+           END-READ.
+
+       VERIFICAR-CPF-DUPLICADO-EXIT.
+           EXIT.
 
-           MAIN-PROCEDURE.
-                STOP RUN.
+           COPY 'AUDITPRC.CPY' REPLACING ==AUD-PROGRAM-ID==
+               BY =='ATIVIDADE01'==.
+           COPY 'RUNDATEP.CPY'.
