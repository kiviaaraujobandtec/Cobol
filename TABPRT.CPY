@@ -0,0 +1,9 @@
+      ***********************************************************
+      * TABPRT.CPY                                                 *
+      * LAYOUT DO RELATORIO DE TABUADA (RELATORIO-TABUADA)         *
+      * USADO POR: PROGCOB13, PROGCOB13B                            *
+      * 23/02/22 KA LINHA-TABUADA AMPLIADA DE X(30) PARA X(60) -   *
+      * O CABECALHO PASSOU A INCLUIR NUMERO DE PAGINA E NAO CABIA  *
+      * MAIS NOS 30 CARACTERES ORIGINAIS.                           *
+      ***********************************************************
+       01  LINHA-TABUADA          PIC X(60).
