@@ -0,0 +1,10 @@
+      ***********************************************************
+      * LEDGER.CPY                                                 *
+      * LAYOUT DO RAZAO DE INVESTIMENTOS (INVESTIMENTO-LEDGER)     *
+      * CHAVE PRIMARIA: LEDGER-CONTA                                *
+      * USADO POR: ATIVIDADE05                                      *
+      ***********************************************************
+       01  REG-LEDGER.
+           05 LEDGER-CONTA       PIC 9(06).
+           05 LEDGER-SALDO       PIC S9(08).
+           05 LEDGER-TIPO-PROD   PIC X(08).
