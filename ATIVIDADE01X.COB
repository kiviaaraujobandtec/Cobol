@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE01X.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: EXTRATO DE AUDITORIA DO CADASTRO-CLIENTE, COM O
+      *CPF COMPLETO (SEM MASCARA). USO RESTRITO A AUDITORIA -
+      *A LISTAGEM DE USO GERAL E A ATIVIDADE01D, QUE MASCARA O CPF.
+      *DATA   = 07/02/22
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CPF
+               FILE STATUS IS WRK-CLI-STATUS.
+
+           SELECT WRK-SORT-FILE ASSIGN TO "CLISRT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-CLIENTE.
+           COPY 'CLIREG.CPY'.
+
+       SD  WRK-SORT-FILE.
+       01  REG-CLIENTE-SORT.
+           05 SRT-CPF          PIC 9(11).
+           05 SRT-NOME         PIC X(20).
+           05 SRT-ENDERECO     PIC X(30).
+           05 SRT-CIDADE       PIC X(20).
+           05 SRT-UF           PIC X(02).
+           05 SRT-TELEFONE     PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLI-STATUS PIC X(02) VALUE ZEROS.
+           88 CLI-OK VALUE '00'.
+       77 WRK-FIM-SORT PIC X(01) VALUE 'N'.
+           88 SORT-FIM VALUE 'S'.
+       77 WRK-CPF-ED PIC *********/99 VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           DISPLAY 'ATENCAO: EXTRATO DE AUDITORIA - CPF NAO MASCARADO'.
+
+           SORT WRK-SORT-FILE
+               ON ASCENDING KEY SRT-NOME
+               USING CADASTRO-CLIENTE
+               OUTPUT PROCEDURE IS 0002-IMPRIMIR-EXTRATO.
+
+           PERFORM 0003-FINALIZAR.
+
+           STOP RUN.
+
+       0002-IMPRIMIR-EXTRATO.
+           DISPLAY '=================================================='.
+           DISPLAY 'EXTRATO DE AUDITORIA - CADASTRO DE CLIENTES'.
+           DISPLAY '=================================================='.
+           RETURN WRK-SORT-FILE
+               AT END
+                   SET SORT-FIM TO TRUE
+           END-RETURN.
+           PERFORM UNTIL SORT-FIM
+               DISPLAY 'NOME......: ' SRT-NOME
+               MOVE SRT-CPF TO WRK-CPF-ED
+               DISPLAY 'CPF.......: ' WRK-CPF-ED
+               DISPLAY 'ENDERECO..: ' SRT-ENDERECO
+               DISPLAY 'CIDADE/UF.: ' SRT-CIDADE ' / ' SRT-UF
+               DISPLAY 'TELEFONE..: ' SRT-TELEFONE
+               DISPLAY '----------------------------------------'
+               ADD 1 TO WRK-TOTAL-CLIENTES
+               RETURN WRK-SORT-FILE
+                   AT END
+                       SET SORT-FIM TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       0003-FINALIZAR.
+           DISPLAY 'TOTAL DE REGISTROS NO EXTRATO: ' WRK-TOTAL-CLIENTES.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
