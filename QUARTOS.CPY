@@ -0,0 +1,9 @@
+      ***********************************************************
+      * QUARTOS.CPY                                                *
+      * LAYOUT DOS COMODOS A CALCULAR (COMODOS-CASA)               *
+      * USADO POR: PROGCOB11B                                       *
+      ***********************************************************
+       01  REG-COMODO.
+           05 COMODO-NOME        PIC X(15).
+           05 COMODO-LARGURA     PIC 9(03)V99.
+           05 COMODO-COMPRIMENTO PIC 9(03)V99.
