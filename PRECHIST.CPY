@@ -0,0 +1,10 @@
+      ***********************************************************
+      * PRECHIST.CPY                                               *
+      * LAYOUT DO HISTORICO DE PRECOS (PRECO-HISTORICO)            *
+      * USADO POR: ATIVIDADE02, ATIVIDADE02T                        *
+      ***********************************************************
+       01  REG-PRECO-HIST.
+           05 HIST-DATA        PIC 9(08).
+           05 HIST-PROD1       PIC 9(06)V99.
+           05 HIST-PROD2       PIC 9(06)V99.
+           05 HIST-MEDIA       PIC 9(06)V99.
