@@ -6,47 +6,234 @@
       *OBJETIVO: PARAGRAFOS
       *SABER A REGRA DOS PARAGRAFOS
       *DATA   = 06/01/22
+      *HISTORICO DE ALTERACOES
+      *18/02/22 KA CONVERTIDO PARA LER A TURMA INTEIRA DO ARQUIVO
+      *STUDENT-ROSTER EM VEZ DE UM UNICO PAR DE NOTAS DIGITADO
+      *18/02/22 KA PARAGRAFO 0005-TRATAR-ERRO PARA STATUS DE
+      *ARQUIVO INESPERADO
+      *18/02/22 KA RELATORIO DE ENCERRAMENTO COM ESTATISTICAS DA
+      *TURMA (APROVADOS/RECUPERACAO/REPROVADOS)
+      *18/02/22 KA PONTO DE CONTROLE EM CHECKPOINT-12 PARA REINICIAR
+      *O LOTE A PARTIR DO ULTIMO ALUNO PROCESSADO SE INTERROMPIDO
+      *23/02/22 KA RELATORIO DE ENCERRAMENTO PASSA A MOSTRAR A HORA
+      *DE INICIO DO LOTE
+      *23/02/22 KA O PONTO DE CONTROLE PASSA A SER GRAVADO A CADA
+      *N REGISTROS (WRK-CKPT-INTERVALO, VINDO DE PARAMETROS) EM VEZ
+      *DE A CADA REGISTRO PROCESSADO
       **********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-ROSTER ASSIGN TO "STUROSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-ROSTER-STATUS.
+
+           SELECT CHECKPOINT-12 ASSIGN TO "CKPT12"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-CHAVE
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-ROSTER.
+           COPY 'ROSTER.CPY'.
+
+       FD  CHECKPOINT-12.
+           COPY 'CKPT12.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'PARAMETROSW.CPY'.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-APROVACAO   PIC 9(02) VALUE 6.
+       77 WRK-NOTA-RECUPERACAO PIC 9(02) VALUE 2.
+
+       77 WRK-ROSTER-STATUS PIC X(02) VALUE ZEROS.
+           88 ROSTER-OK VALUE '00'.
+           88 ROSTER-FIM VALUE '10'.
+           88 ROSTER-NAO-ENCONTRADO VALUE '23' '35'.
+
+       77 WRK-CKPT-STATUS   PIC X(02) VALUE ZEROS.
+           88 CKPT-OK VALUE '00'.
+           88 CKPT-NAO-ENCONTRADO VALUE '23' '35'.
+
+       77 WRK-NUM-REG       PIC 9(05) VALUE ZEROS.
+       77 WRK-IND-PULAR     PIC 9(05) VALUE ZEROS.
+       77 WRK-CKPT-ABERTO   PIC X(01) VALUE 'N'.
+           88 CKPT-ABERTO VALUE 'S'.
+       77 WRK-CKPT-INTERVALO PIC 9(05) VALUE 10.
+       77 WRK-CKPT-CONTADOR  PIC 9(05) VALUE ZEROS.
+
+       77 WRK-TOTAL-ALUNOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-APROVADOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-RECUPER    PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-REPROVADOS PIC 9(05) VALUE ZEROS.
+
+       77 WRK-HORA-INICIO      PIC 9(06) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
-           PERFORM 0002-INICIALIZAR.
-           PERFORM 0003-PROCESSAR.
+           PERFORM 0002-INICIALIZAR THRU 0002-INICIALIZAR-EXIT.
+           PERFORM 0003-PROCESSAR UNTIL ROSTER-FIM.
            PERFORM 0004-FINALIZAR.
 
             STOP RUN.
 
        0002-INICIALIZAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
 
+           ACCEPT WRK-HORA-INICIO FROM TIME.
 
-       0003-PROCESSAR.
+           MOVE 'CKPT-INTERVALO-12' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-CKPT-INTERVALO
+           END-IF.
 
+           OPEN INPUT STUDENT-ROSTER.
+           IF ROSTER-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO STUROSTR NAO ENCONTRADO.'
+               SET ROSTER-FIM TO TRUE
+               GO TO 0002-INICIALIZAR-EXIT
+           END-IF.
+           IF NOT ROSTER-OK
+               PERFORM 0005-TRATAR-ERRO
+               GO TO 0002-INICIALIZAR-EXIT
+           END-IF.
 
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-               DISPLAY 'MEDIA: ' WRK-MEDIA.
-             IF WRK-MEDIA >= 6
-               DISPLAY 'APROVADO'
+           OPEN I-O CHECKPOINT-12.
+           IF CKPT-NAO-ENCONTRADO
+               OPEN OUTPUT CHECKPOINT-12
+               MOVE 1 TO CKPT-CHAVE
+               MOVE ZEROS TO CKPT-ULTIMO-REG
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT-12
+               OPEN I-O CHECKPOINT-12
+           END-IF.
+
+           MOVE 'S' TO WRK-CKPT-ABERTO.
+
+           MOVE 1 TO CKPT-CHAVE.
+           READ CHECKPOINT-12
+               INVALID KEY
+                   MOVE ZEROS TO CKPT-ULTIMO-REG
+           END-READ.
 
-             ELSE
-               IF WRK-MEDIA>= 2
-               DISPLAY 'RECUPERACAO'
+           IF CKPT-ULTIMO-REG > ZEROS
+               DISPLAY 'RETOMANDO LOTE APOS O REGISTRO '
+                       CKPT-ULTIMO-REG
+           END-IF.
 
+           PERFORM VARYING WRK-IND-PULAR FROM 1 BY 1
+                   UNTIL WRK-IND-PULAR > CKPT-ULTIMO-REG
+                       OR ROSTER-FIM
+               ADD 1 TO WRK-NUM-REG
+               READ STUDENT-ROSTER
+                   AT END
+                       SET ROSTER-FIM TO TRUE
+               END-READ
+           END-PERFORM.
 
+           IF NOT ROSTER-FIM
+               ADD 1 TO WRK-NUM-REG
+               READ STUDENT-ROSTER
+                   AT END
+                       SET ROSTER-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0002-INICIALIZAR-EXIT.
+           EXIT.
+
+       0003-PROCESSAR.
+
+           ADD 1 TO WRK-TOTAL-ALUNOS.
+           COMPUTE WRK-MEDIA = (ROSTER-NOTA1 + ROSTER-NOTA2) / 2.
+           DISPLAY 'MATRICULA ' ROSTER-MATRICULA ' MEDIA: ' WRK-MEDIA.
+
+           IF WRK-MEDIA >= WRK-NOTA-APROVACAO
+               ADD 1 TO WRK-TOTAL-APROVADOS
+               DISPLAY 'APROVADO'
+           ELSE
+               IF WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+                   ADD 1 TO WRK-TOTAL-RECUPER
+                   DISPLAY 'RECUPERACAO'
                ELSE
-                 DISPLAY 'RECUPERACAO'
-                 END-IF
-               END-IF.
+                   ADD 1 TO WRK-TOTAL-REPROVADOS
+                   DISPLAY 'REPROVADO'
+               END-IF
+           END-IF.
+
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               MOVE WRK-NUM-REG TO CKPT-ULTIMO-REG
+               REWRITE REG-CHECKPOINT
+                   INVALID KEY
+                       PERFORM 0005-TRATAR-ERRO
+               END-REWRITE
+               MOVE ZEROS TO WRK-CKPT-CONTADOR
+           END-IF.
+
+           ADD 1 TO WRK-NUM-REG.
+           READ STUDENT-ROSTER
+               AT END
+                   SET ROSTER-FIM TO TRUE
+           END-READ.
 
        0004-FINALIZAR.
 
+           IF WRK-ROSTER-STATUS NOT = '35'
+               CLOSE STUDENT-ROSTER
+           END-IF.
+
+           IF CKPT-ABERTO
+               MOVE 1 TO CKPT-CHAVE
+               MOVE ZEROS TO CKPT-ULTIMO-REG
+               REWRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT-12
+           END-IF.
+
+           PERFORM FECHAR-PARAMETROS.
+
            DISPLAY'----------------------------------------------------'
+           DISPLAY 'RELATORIO DE ENCERRAMENTO'.
+           DISPLAY 'HORA DE INICIO.......: '
+                   WRK-HORA-INICIO(1:2) ':' WRK-HORA-INICIO(3:2)
+                   ':' WRK-HORA-INICIO(5:2).
+           DISPLAY 'TOTAL DE ALUNOS......: ' WRK-TOTAL-ALUNOS.
+           DISPLAY 'APROVADOS............: ' WRK-TOTAL-APROVADOS.
+           DISPLAY 'RECUPERACAO..........: ' WRK-TOTAL-RECUPER.
+           DISPLAY 'REPROVADOS...........: ' WRK-TOTAL-REPROVADOS.
            DISPLAY'FINAL DO PROCESSAMENTO.'.
+
+      *----------------------------------------------------------*
+      * 0005-TRATAR-ERRO                                          *
+      * TRATA STATUS DE ARQUIVO INESPERADO EM STUDENT-ROSTER OU   *
+      * CHECKPOINT-12, ENCERRANDO O LOTE DE FORMA CONTROLADA.     *
+      *----------------------------------------------------------*
+       0005-TRATAR-ERRO.
+
+           DISPLAY 'ERRO DE ARQUIVO - ROSTER STATUS: '
+                   WRK-ROSTER-STATUS
+                   ' CHECKPOINT STATUS: ' WRK-CKPT-STATUS.
+           SET ROSTER-FIM TO TRUE.
+
+       0005-TRATAR-ERRO-EXIT.
+           EXIT.
+
+           COPY 'PARAMETROSP.CPY'.
