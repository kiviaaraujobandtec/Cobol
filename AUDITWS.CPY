@@ -0,0 +1,10 @@
+      ***********************************************************
+      * AUDITWS.CPY                                                *
+      * CAMPOS DE APOIO PARA A GRAVACAO NO ARQUIVO AUDIT-TRAIL.    *
+      * USO: COPY 'AUDITWS.CPY'. NA WORKING-STORAGE SECTION.       *
+      ***********************************************************
+       77  AUD-WS-STATUS       PIC X(02) VALUE ZEROS.
+           88 AUD-OK               VALUE '00'.
+           88 AUD-NAO-ENCONTRADO   VALUE '35'.
+       77  AUD-WS-ABERTO        PIC X(01) VALUE 'N'.
+           88 AUD-ABERTO           VALUE 'S'.
