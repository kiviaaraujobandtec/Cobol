@@ -6,42 +6,178 @@
       *OBJETIVO: RECEBER UM NUMERO DE VENDAS E DAR UM LIMITE
       *UTILIZAR O UNTIL
       *DATA   = 07/01/22
+      *HISTORICO DE ALTERACOES
+      *20/02/22 KA COPYBOOK BOOK.COB ENTREGUE (ESTAVA FALTANDO)
+      *20/02/22 KA PASSA A LER AS VENDAS DO ARQUIVO SALES-
+      *TRANSACOES EM VEZ DE UM LOOP DE ACCEPT NO CONSOLE
+      *20/02/22 KA RELATORIO DE VENDAS POR VENDEDOR
+      *20/02/22 KA RECONCILIACAO DO LOTE CONTRA O REGISTRO TRAILER
+      *20/02/22 KA DEVOLUCOES CONTABILIZADAS SEPARADAMENTE DAS
+      *VENDAS BRUTAS
+      *20/02/22 KA LIMITE DE SEGURANCA DE REGISTROS LIDOS, PARA
+      *EVITAR LOOP SEM FIM CASO O TRAILER NAO SEJA ENCONTRADO
+      *23/02/22 KA EXIBE A DATA DE EXECUCAO NA SAIDA
       **********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACOES ASSIGN TO "SALESTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VENDA-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACOES.
+           COPY 'VENDAS.CPY'.
+
        WORKING-STORAGE SECTION.
              COPY 'BOOK.COB'.
 
+       77  WRK-VENDA-STATUS      PIC X(02) VALUE ZEROS.
+           88 VENDA-OK VALUE '00'.
+           88 VENDA-FIM VALUE '10'.
+           88 VENDA-NAO-ENCONTRADO VALUE '35'.
+
+       77  WRK-NUM-REG           PIC 9(07) VALUE ZEROS.
+       77  WRK-MAX-REGISTROS     PIC 9(07) VALUE 999999.
+
+       77  WRK-TOTAL-REGISTROS   PIC 9(07) VALUE ZEROS.
+       77  WRK-VALOR-LIQUIDO     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-ACHOU-VENDEDOR    PIC X(01) VALUE 'N'.
+           88 VENDEDOR-ENCONTRADO VALUE 'S'.
+           COPY 'RUNDATE.CPY'.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
            PERFORM 0002-INICIALIZAR.
-           IF WRK-VENDAS > 0
-
-           PERFORM 0003-PROCESSAR UNTIL WRK-VENDAS = 0
 
-           END-IF.
+           PERFORM 0003-PROCESSAR UNTIL VENDA-FIM.
 
            PERFORM 0004-FINALIZAR.
 
             STOP RUN.
 
        0002-INICIALIZAR.
-           ACCEPT WRK-VENDAS.
-
 
+           PERFORM OBTER-DATA-EXECUCAO.
+           OPEN INPUT SALES-TRANSACOES.
+           IF VENDA-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO SALESTRN NAO ENCONTRADO.'
+               SET VENDA-FIM TO TRUE
+           ELSE
+               READ SALES-TRANSACOES
+                   AT END
+                       SET VENDA-FIM TO TRUE
+               END-READ
+           END-IF.
 
        0003-PROCESSAR.
 
-           ADD 1 TO WRK-QTD.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           ACCEPT WRK-VENDAS.
-
+           ADD 1 TO WRK-NUM-REG.
+           IF WRK-NUM-REG > WRK-MAX-REGISTROS
+               DISPLAY 'LIMITE DE SEGURANCA DE REGISTROS EXCEDIDO -'
+               DISPLAY 'PROCESSAMENTO INTERROMPIDO.'
+               SET VENDA-FIM TO TRUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN REGISTRO-TRAILER
+                       PERFORM VERIFICAR-CONTROLE
+                       SET VENDA-FIM TO TRUE
+                   WHEN REGISTRO-DEVOLUCAO
+                       ADD VENDA-VALOR TO WRK-DEVOLUCOES
+                       ADD 1 TO WRK-QTD-DEVOLUCOES
+                   WHEN REGISTRO-VENDA
+                       ADD 1 TO WRK-QTD
+                       ADD VENDA-VALOR TO WRK-ACUM
+                       PERFORM ATUALIZAR-VENDEDOR
+                   WHEN OTHER
+                       DISPLAY 'ENTRADA INVALIDA'
+               END-EVALUATE
 
+               IF NOT VENDA-FIM
+                   READ SALES-TRANSACOES
+                       AT END
+                           SET VENDA-FIM TO TRUE
+                   END-READ
+               END-IF
+           END-IF.
 
        0004-FINALIZAR.
 
+           IF WRK-VENDA-STATUS NOT = '35'
+               CLOSE SALES-TRANSACOES
+           END-IF.
+
            DISPLAY'----------------------------------------------------'
+           DISPLAY'PROGCOB15' '   DATA: ' RUNDATE-HOJE-ED.
            DISPLAY'ACUMULADO DE VENDAS:  .' WRK-ACUM.
            DISPLAY'ACUMULADO EM QUANTIDADE: .' WRK-QTD.
+           DISPLAY'ACUMULADO DE DEVOLUCOES: .' WRK-DEVOLUCOES.
+           DISPLAY'QUANTIDADE DE DEVOLUCOES: .' WRK-QTD-DEVOLUCOES.
+
+           PERFORM VARYING WRK-IND-VENDEDOR FROM 1 BY 1
+                   UNTIL WRK-IND-VENDEDOR > WRK-QTD-VENDEDORES
+               DISPLAY 'VENDEDOR ' TAB-VEND-COD(WRK-IND-VENDEDOR)
+                   ' TOTAL ' TAB-VEND-TOTAL(WRK-IND-VENDEDOR)
+                   ' QTD '   TAB-VEND-QTD(WRK-IND-VENDEDOR)
+           END-PERFORM.
+
            DISPLAY'FINAL DO PROCESSAMENTO.'.
+
+      *----------------------------------------------------------*
+      * ATUALIZAR-VENDEDOR                                        *
+      * SOMA O VALOR DA VENDA NO TOTAL DO VENDEDOR JA CADASTRADO  *
+      * NA TABELA, OU CRIA UMA NOVA LINHA SE FOR A PRIMEIRA VENDA *
+      * DELE NO LOTE.                                              *
+      *----------------------------------------------------------*
+       ATUALIZAR-VENDEDOR.
+
+           MOVE 'N' TO WRK-ACHOU-VENDEDOR.
+
+           PERFORM VARYING WRK-IND-VENDEDOR FROM 1 BY 1
+                   UNTIL WRK-IND-VENDEDOR > WRK-QTD-VENDEDORES
+                       OR VENDEDOR-ENCONTRADO
+               IF TAB-VEND-COD(WRK-IND-VENDEDOR) = VENDA-VENDEDOR
+                   ADD VENDA-VALOR TO TAB-VEND-TOTAL(WRK-IND-VENDEDOR)
+                   ADD 1 TO TAB-VEND-QTD(WRK-IND-VENDEDOR)
+                   MOVE 'S' TO WRK-ACHOU-VENDEDOR
+               END-IF
+           END-PERFORM.
+
+           IF NOT VENDEDOR-ENCONTRADO AND WRK-QTD-VENDEDORES < 50
+               ADD 1 TO WRK-QTD-VENDEDORES
+               MOVE VENDA-VENDEDOR TO TAB-VEND-COD(WRK-QTD-VENDEDORES)
+               MOVE VENDA-VALOR TO TAB-VEND-TOTAL(WRK-QTD-VENDEDORES)
+               MOVE 1 TO TAB-VEND-QTD(WRK-QTD-VENDEDORES)
+           END-IF.
+
+       ATUALIZAR-VENDEDOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * VERIFICAR-CONTROLE                                        *
+      * COMPARA A QUANTIDADE DE REGISTROS E O VALOR LIQUIDO       *
+      * APURADOS COM OS TOTAIS DE CONTROLE GRAVADOS NO TRAILER.   *
+      *----------------------------------------------------------*
+       VERIFICAR-CONTROLE.
+
+           COMPUTE WRK-TOTAL-REGISTROS = WRK-QTD + WRK-QTD-DEVOLUCOES.
+           COMPUTE WRK-VALOR-LIQUIDO = WRK-ACUM - WRK-DEVOLUCOES.
+
+           IF WRK-TOTAL-REGISTROS = TRAILER-QTD-REGISTROS
+                   AND WRK-VALOR-LIQUIDO = TRAILER-VALOR-TOTAL
+               DISPLAY 'CONTROLE DE LOTE: OK'
+           ELSE
+               DISPLAY 'CONTROLE DE LOTE: DIVERGENTE - VERIFICAR '
+                       'ARQUIVO SALESTRN'
+           END-IF.
+
+       VERIFICAR-CONTROLE-EXIT.
+           EXIT.
+
+           COPY 'RUNDATEP.CPY'.
