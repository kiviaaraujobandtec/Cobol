@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE02B.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: VERSAO BATCH DA ATIVIDADE02 - LE UMA LISTA DE
+      *PRECOS DO ARQUIVO PRODUCT-PRICE E CALCULA MEDIA, MINIMO
+      *E MAXIMO DO LOTE, EM VEZ DE APENAS DOIS PRECOS DIGITADOS.
+      *DATA   = 08/02/22
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-PRICE ASSIGN TO "PRODPRC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-PRC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-PRICE.
+       01  REG-PRODUTO-PRECO.
+           05 REG-PRECO-COD    PIC X(10).
+           05 REG-PRECO-VALOR  PIC 9(06)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-PRC-STATUS    PIC X(02) VALUE ZEROS.
+           88 PRC-OK VALUE '00'.
+           88 PRC-FIM VALUE '10'.
+       77  WRK-QTDE-ITENS    PIC 9(05) VALUE ZEROS.
+       77  WRK-SOMA-PRECOS   PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-MEDIA         PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MINIMO        PIC 9(06)V99 VALUE 999999,99.
+       77  WRK-MAXIMO        PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-MINIMO-ED     PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-MAXIMO-ED     PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR UNTIL PRC-FIM.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+           OPEN INPUT PRODUCT-PRICE.
+           READ PRODUCT-PRICE
+               AT END
+                   SET PRC-FIM TO TRUE
+           END-READ.
+
+       0003-PROCESSAR.
+           IF REG-PRECO-VALOR > ZEROS
+               ADD 1 TO WRK-QTDE-ITENS
+               ADD REG-PRECO-VALOR TO WRK-SOMA-PRECOS
+               IF REG-PRECO-VALOR < WRK-MINIMO
+                   MOVE REG-PRECO-VALOR TO WRK-MINIMO
+               END-IF
+               IF REG-PRECO-VALOR > WRK-MAXIMO
+                   MOVE REG-PRECO-VALOR TO WRK-MAXIMO
+               END-IF
+           ELSE
+               DISPLAY 'PRECO INVALIDO IGNORADO: ' REG-PRECO-COD
+           END-IF.
+
+           READ PRODUCT-PRICE
+               AT END
+                   SET PRC-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+           CLOSE PRODUCT-PRICE.
+           IF WRK-QTDE-ITENS > ZEROS
+               COMPUTE WRK-MEDIA = WRK-SOMA-PRECOS / WRK-QTDE-ITENS
+               MOVE WRK-MEDIA TO WRK-MEDIA-ED
+               MOVE WRK-MINIMO TO WRK-MINIMO-ED
+               MOVE WRK-MAXIMO TO WRK-MAXIMO-ED
+               DISPLAY '============================================='
+               DISPLAY 'ITENS PROCESSADOS.: ' WRK-QTDE-ITENS
+               DISPLAY 'MEDIA DOS PRECOS...: ' WRK-MEDIA-ED
+               DISPLAY 'PRECO MINIMO.......: ' WRK-MINIMO-ED
+               DISPLAY 'PRECO MAXIMO.......: ' WRK-MAXIMO-ED
+           ELSE
+               DISPLAY 'NENHUM PRECO VALIDO ENCONTRADO NO ARQUIVO.'
+           END-IF.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
