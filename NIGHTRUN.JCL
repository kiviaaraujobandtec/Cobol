@@ -0,0 +1,47 @@
+//NIGHTRUN JOB (ACCTG),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTRUN - RODADA NOTURNA DOS RELATORIOS EM LOTE
+//* ENCADEIA OS PROGRAMAS DE LOTE NA ORDEM EM QUE SEUS
+//* ARQUIVOS DE SAIDA SE ACUMULAM AO LONGO DO DIA, PARA QUE
+//* OS RELATORIOS FIQUEM PRONTOS ANTES DA ABERTURA DO
+//* EXPEDIENTE SEGUINTE.
+//* HISTORICO DE ALTERACOES
+//* 22/02/22 KA VERSAO INICIAL
+//*********************************************************
+//TENDPRC  EXEC PGM=ATIVIDADE02T
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRECHIST DD DSN=PROD.ATIVID02.PRECHIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//MEDIALOT EXEC PGM=ATIVIDADE02B,COND=(4,LT,TENDPRC)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRODPRC  DD DSN=PROD.ATIVID02.PRODPRC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//BOLETIM  EXEC PGM=PROGCOB08B,COND=(4,LT,MEDIALOT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUROSTR DD DSN=PROD.TURMA.ROSTER,DISP=SHR
+//PARAMETR DD DSN=PROD.SHOP.PARAMETROS,DISP=SHR
+//RUNSTATS DD DSN=PROD.SHOP.RUNSTATS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//COMODOS  EXEC PGM=PROGCOB11B,COND=(4,LT,BOLETIM)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//COMODOS  DD DSN=PROD.OBRA.COMODOS,DISP=SHR
+//RELCOMOD DD DSN=PROD.OBRA.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RUNSTATS DD DSN=PROD.SHOP.RUNSTATS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//TABUADA  EXEC PGM=PROGCOB13B,COND=(4,LT,COMODOS)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMTAB   DD DSN=PROD.TABUADA.NUMEROS,DISP=SHR
+//TABUADA  DD DSN=PROD.TABUADA.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PARAMETR DD DSN=PROD.SHOP.PARAMETROS,DISP=SHR
+//RUNSTATS DD DSN=PROD.SHOP.RUNSTATS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
