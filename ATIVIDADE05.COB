@@ -6,18 +6,128 @@
       *OBJETIVO: SIMULACAO DE INVESTIMENTO
       *UTILIZAR O VARYING E UNTIL
       *DATA   = 07/01/22
+      *HISTORICO DE ALTERACOES
+      *10/02/22 KA TABELA DE TAXAS MENSAIS (RENTABILIDADE VARIAVEL
+      *EM VEZ DE TAXA FIXA), PARA SIMULAR PRODUTOS COMO POUPANCA
+      *11/02/22 KA RELATORIO DE EVOLUCAO MES A MES (EVOL-INVEST)
+      *12/02/22 KA APORTES E RESGATES MENSAIS (VALOR PODE SER
+      *NEGATIVO PARA RESGATE) ANTES DE APLICAR A TAXA DO MES
+      *13/02/22 KA RAZAO DE INVESTIMENTOS POR CONTA (INVESTIMENTO-
+      *LEDGER) - SIMULACAO PASSA A RETOMAR O SALDO ANTERIOR DA CONTA
+      *14/02/22 KA TIPO DE PRODUTO (CDB/POUPANCA/LCI) COM
+      *TRIBUTACAO PROPRIA SOBRE O RENDIMENTO NO ENCERRAMENTO
+      *21/02/22 KA CAMPOS EDITADOS DE MOEDA PASSAM A VIR DO
+      *COPYBOOK PADRAO MONEYS.CPY
+      *22/02/22 KA REGISTRA CADA ENTRADA ACEITA NO AUDIT-TRAIL
+      *22/02/22 KA ALIQUOTA DE IMPOSTO DE RENDA DO CDB PASSA A VIR
+      *DO ARQUIVO PARAMETROS EM VEZ DE LITERAL NO FONTE
+      *23/02/22 KA CORRIGIDO REGISTRO DE AUDITORIA DE TAB-TAXA-MES:
+      *A TAXA (PIC 9(02)V99) PASSA POR UM CAMPO EDITADO ANTES DE IR
+      *PARA AUD-VALOR, PARA NAO PERDER A VIRGULA DECIMAL NO LOG
+      *23/02/22 KA NUMERO DA CONTA E MESES DE APLICACAO PASSAM POR
+      *UM CAMPO DE STAGING VALIDADO PELA SUBROTINA COMPARTILHADA
+      *VALIDNUM ANTES DE IREM PARA OS CAMPOS NUMERICOS
+      *23/02/22 KA EXIBE A DATA DE EXECUCAO NA SAIDA
+      *23/02/22 KA APLICAR-TRIBUTACAO PASSA A DESCONTAR OS APORTES/
+      *RESGATES LANCADOS DURANTE A SIMULACAO (WRK-TOTAL-MOVIMENTOS)
+      *DO RENDIMENTO TRIBUTAVEL, PARA NAO COBRAR IR SOBRE PRINCIPAL
+      *DEPOSITADO NO MEIO DO PERIODO
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVOL-INVEST ASSIGN TO "EVOLINV"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT INVESTIMENTO-LEDGER ASSIGN TO "INVLEDG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEDGER-CONTA
+               FILE STATUS IS WRK-LEDGER-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-WS-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EVOL-INVEST.
+       01  REG-EVOL-INVEST.
+           05 EVOL-MES        PIC 9(02).
+           05 EVOL-TAXA       PIC 9(02)V99.
+           05 EVOL-MOVIMENTO  PIC S9(08).
+           05 EVOL-SALDO      PIC S9(08).
+
+       FD  INVESTIMENTO-LEDGER.
+           COPY 'LEDGER.CPY'.
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITLOG.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-VALOR       PIC 9(08)      VALUE ZEROS.
+           COPY 'AUDITWS.CPY'.
+           COPY 'PARAMETROSW.CPY'.
+       77 WRK-VALOR       PIC S9(08)     VALUE ZEROS.
+       77 WRK-MESES-ENT   PIC X(11)      VALUE SPACES.
        77 WRK-MESES       PIC 9(02)      VALUE ZEROS.
-       77 WRK-TAXA-MES    PIC 9(02)      VALUE ZEROS.
-       77 WRK-VALOR-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+           COPY 'MONEYS.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-VALOR-ED==.
+       77 WRK-RESP-MOV    PIC X(01)      VALUE 'N'.
+           88 HOUVE-MOVIMENTACAO VALUE 'S'.
+
+       77 WRK-CONTA-ENT    PIC X(11)      VALUE SPACES.
+       77 WRK-CONTA        PIC 9(06)      VALUE ZEROS.
+       77 WRK-ENTRADA-VALIDA PIC X(01)    VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
+       77 WRK-LEDGER-STATUS PIC X(02)     VALUE ZEROS.
+           88 LEDGER-OK VALUE '00'.
+           88 LEDGER-NAO-ENCONTRADO VALUE '23' '35'.
+       77 WRK-CONTA-EXISTENTE PIC X(01)   VALUE 'N'.
+           88 CONTA-JA-CADASTRADA VALUE 'S'.
+           COPY 'RUNDATE.CPY'.
+
+      *TIPO DE PRODUTO - DEFINE A TRIBUTACAO APLICADA SOBRE O
+      *RENDIMENTO NO ENCERRAMENTO DA SIMULACAO
+       77 WRK-TIPO-PRODUTO PIC X(08)      VALUE SPACES.
+           88 PRODUTO-CDB      VALUE 'CDB'.
+           88 PRODUTO-POUPANCA VALUE 'POUPANCA'.
+           88 PRODUTO-LCI      VALUE 'LCI'.
+       77 WRK-VALOR-BRUTO  PIC S9(08)     VALUE ZEROS.
+       77 WRK-TOTAL-MOVIMENTOS PIC S9(08) VALUE ZEROS.
+       77 WRK-RENDIMENTO   PIC S9(08)     VALUE ZEROS.
+       77 WRK-IMPOSTO      PIC S9(08)     VALUE ZEROS.
+           COPY 'MONEYS.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-IMPOSTO-ED==.
+       77 WRK-TAXA-IR-CDB  PIC 9(01)V9999 VALUE 0,15.
+
+      *TABELA DE TAXAS MENSAIS - UMA TAXA DIFERENTE PODE SER
+      *INFORMADA PARA CADA MES DA SIMULACAO (EX.: POUPANCA)
+       77 WRK-IND-MES     PIC 9(02)      VALUE ZEROS.
+       77 WRK-TAXA-MES-ED PIC Z9,99      VALUE ZEROS.
+       01 TAB-TAXAS.
+           05 TAB-TAXA-MES OCCURS 99 TIMES
+                           DEPENDING ON WRK-MESES
+                           PIC 9(02)V99.
+
+      *TABELA DE APORTES/RESGATES MENSAIS (POSITIVO = APORTE,
+      *NEGATIVO = RESGATE), LANCADA ANTES DE APLICAR A TAXA DO MES
+       01 TAB-MOVIMENTOS.
+           05 TAB-MOVIMENTO-MES OCCURS 99 TIMES
+                           DEPENDING ON WRK-MESES
+                           PIC S9(08).
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
@@ -32,29 +142,254 @@
 
        0002-INICIALIZAR.
 
-           DISPLAY 'VALOR INVESTIDO'
-           ACCEPT WRK-VALOR
+           PERFORM OBTER-DATA-EXECUCAO
+
+           MOVE 'TAXA-IR-CDB' TO PARM-CODIGO
+           PERFORM LER-PARAMETRO
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-TAXA-IR-CDB
+           END-IF
+
+           DISPLAY 'NUMERO DA CONTA'
+           ACCEPT WRK-CONTA-ENT
+           CALL 'VALIDNUM' USING WRK-CONTA-ENT WRK-ENTRADA-VALIDA
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-CONTA-ENT) TO WRK-CONTA
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-CONTA
+           END-IF
+           MOVE 'WRK-CONTA' TO AUD-CAMPO
+           MOVE WRK-CONTA TO AUD-VALOR
+           PERFORM GRAVAR-AUDITORIA
+
+           PERFORM LOCALIZAR-CONTA
+
+           IF CONTA-JA-CADASTRADA
+               MOVE LEDGER-SALDO TO WRK-VALOR
+               MOVE WRK-VALOR TO WRK-VALOR-ED
+               DISPLAY 'CONTA ENCONTRADA - SALDO ANTERIOR: '
+                       WRK-VALOR-ED
+               MOVE LEDGER-TIPO-PROD TO WRK-TIPO-PRODUTO
+               DISPLAY 'PRODUTO DA CONTA: ' WRK-TIPO-PRODUTO
+           ELSE
+               DISPLAY 'VALOR INVESTIDO'
+               ACCEPT WRK-VALOR
+               MOVE 'WRK-VALOR' TO AUD-CAMPO
+               MOVE WRK-VALOR TO AUD-VALOR
+               PERFORM GRAVAR-AUDITORIA
+               DISPLAY 'TIPO DE PRODUTO (CDB/POUPANCA/LCI)'
+               ACCEPT WRK-TIPO-PRODUTO
+               MOVE 'WRK-TIPO-PRODUTO' TO AUD-CAMPO
+               MOVE WRK-TIPO-PRODUTO TO AUD-VALOR
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+
+           MOVE WRK-VALOR TO WRK-VALOR-BRUTO
 
            DISPLAY 'MESES DE APLICACAO'
-           ACCEPT WRK-MESES
+           ACCEPT WRK-MESES-ENT
+           CALL 'VALIDNUM' USING WRK-MESES-ENT WRK-ENTRADA-VALIDA
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-MESES-ENT) TO WRK-MESES
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-MESES
+           END-IF
+           MOVE 'WRK-MESES' TO AUD-CAMPO
+           MOVE WRK-MESES TO AUD-VALOR
+           PERFORM GRAVAR-AUDITORIA
+
+           PERFORM VARYING WRK-IND-MES FROM 1 BY 1
+                   UNTIL WRK-IND-MES > WRK-MESES
+               DISPLAY 'TAXA DO MES ' WRK-IND-MES ' (%)'
+               ACCEPT TAB-TAXA-MES(WRK-IND-MES)
+               MOVE 'TAB-TAXA-MES' TO AUD-CAMPO
+               MOVE TAB-TAXA-MES(WRK-IND-MES) TO WRK-TAXA-MES-ED
+               MOVE WRK-TAXA-MES-ED TO AUD-VALOR
+               PERFORM GRAVAR-AUDITORIA
+           END-PERFORM.
 
-           DISPLAY 'TAXA MENSAL'
-           ACCEPT WRK-TAXA-MES.
+           DISPLAY 'HOUVE APORTE OU RESGATE EM ALGUM MES? (S/N)'
+           ACCEPT WRK-RESP-MOV
+           MOVE 'WRK-RESP-MOV' TO AUD-CAMPO
+           MOVE WRK-RESP-MOV TO AUD-VALOR
+           PERFORM GRAVAR-AUDITORIA
+           IF HOUVE-MOVIMENTACAO
+               PERFORM VARYING WRK-IND-MES FROM 1 BY 1
+                       UNTIL WRK-IND-MES > WRK-MESES
+                   DISPLAY 'APORTE(+)/RESGATE(-) NO MES ' WRK-IND-MES
+                   ACCEPT TAB-MOVIMENTO-MES(WRK-IND-MES)
+                   MOVE 'TAB-MOVIMENTO-MES' TO AUD-CAMPO
+                   MOVE TAB-MOVIMENTO-MES(WRK-IND-MES) TO AUD-VALOR
+                   PERFORM GRAVAR-AUDITORIA
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WRK-IND-MES FROM 1 BY 1
+                       UNTIL WRK-IND-MES > WRK-MESES
+                   MOVE ZEROS TO TAB-MOVIMENTO-MES(WRK-IND-MES)
+               END-PERFORM
+           END-IF.
 
 
 
        0003-PROCESSAR.
 
-           PERFORM WRK-MESES TIMES
+           OPEN OUTPUT EVOL-INVEST.
+
+           PERFORM VARYING WRK-IND-MES FROM 1 BY 1
+                   UNTIL WRK-IND-MES > WRK-MESES
+
+               ADD TAB-MOVIMENTO-MES(WRK-IND-MES) TO WRK-VALOR
+               ADD TAB-MOVIMENTO-MES(WRK-IND-MES)
+                   TO WRK-TOTAL-MOVIMENTOS
+
+               EVALUATE TRUE
+                   WHEN PRODUTO-POUPANCA
+                       PERFORM CALCULAR-RENDIMENTO-POUPANCA
+                   WHEN PRODUTO-LCI
+                       PERFORM CALCULAR-RENDIMENTO-LCI
+                   WHEN OTHER
+                       PERFORM CALCULAR-RENDIMENTO-CDB
+               END-EVALUATE
+
+               MOVE WRK-IND-MES TO EVOL-MES
+               MOVE TAB-TAXA-MES(WRK-IND-MES) TO EVOL-TAXA
+               MOVE TAB-MOVIMENTO-MES(WRK-IND-MES) TO EVOL-MOVIMENTO
+               MOVE WRK-VALOR TO EVOL-SALDO
+               WRITE REG-EVOL-INVEST
 
-           COMPUTE WRK-VALOR = WRK-VALOR * ( WRK-TAXA-MES / 100 + 1)
            END-PERFORM.
 
+           CLOSE EVOL-INVEST.
+
+
+      *----------------------------------------------------------*
+      * CALCULAR-RENDIMENTO-CDB / -POUPANCA / -LCI                *
+      * CAPITALIZAM O SALDO DO MES CONFORME A REGRA DE CADA       *
+      * PRODUTO. CDB E LCI SAO TITULOS DE CREDITO PRIVADO E       *
+      * CAPITALIZAM POR JUROS COMPOSTOS COM ARREDONDAMENTO SOBRE  *
+      * O SALDO; A POUPANCA SEGUE A CONVENCAO DO BACEN DE         *
+      * CREDITAR O RENDIMENTO DO MES SEM ARREDONDAR (TRUNCADO A   *
+      * FAVOR DO CLIENTE).                                        *
+      *----------------------------------------------------------*
+       CALCULAR-RENDIMENTO-CDB.
+           COMPUTE WRK-VALOR ROUNDED = WRK-VALOR *
+               ( TAB-TAXA-MES(WRK-IND-MES) / 100 + 1).
+
+       CALCULAR-RENDIMENTO-CDB-EXIT.
+           EXIT.
+
+       CALCULAR-RENDIMENTO-POUPANCA.
+           COMPUTE WRK-VALOR = WRK-VALOR +
+               ( WRK-VALOR * TAB-TAXA-MES(WRK-IND-MES) / 100 ).
+
+       CALCULAR-RENDIMENTO-POUPANCA-EXIT.
+           EXIT.
+
+       CALCULAR-RENDIMENTO-LCI.
+           COMPUTE WRK-VALOR ROUNDED = WRK-VALOR *
+               ( TAB-TAXA-MES(WRK-IND-MES) / 100 + 1).
+
+       CALCULAR-RENDIMENTO-LCI-EXIT.
+           EXIT.
 
 
        0004-FINALIZAR.
 
+           PERFORM APLICAR-TRIBUTACAO.
+
            DISPLAY'----------------------------------------------------'
+           DISPLAY'ATIVIDADE05' '   DATA: ' RUNDATE-HOJE-ED
            MOVE  WRK-VALOR TO WRK-VALOR-ED
            DISPLAY'VALOR CORRIGIDO : ' WRK-VALOR-ED .
+           DISPLAY'EVOLUCAO MES A MES GRAVADA EM EVOL-INVEST.'.
+
+           PERFORM GRAVAR-LEDGER.
+           PERFORM FECHAR-AUDITORIA.
+           PERFORM FECHAR-PARAMETROS.
+
            DISPLAY'FINAL DO PROCESSAMENTO.'.
+
+      *----------------------------------------------------------*
+      * APLICAR-TRIBUTACAO                                        *
+      * DESCONTA DO SALDO FINAL O IMPOSTO DE RENDA DEVIDO SOBRE O *
+      * RENDIMENTO, CONFORME O TIPO DE PRODUTO DA CONTA. CDB      *
+      * PAGA IR REGRESSIVO SIMPLIFICADO NA ALIQUOTA CADASTRADA EM  *
+      * PARAMETROS (TAXA-IR-CDB); POUPANCA E LCI SAO ISENTOS DE IR *
+      * PARA PESSOA FISICA. OS APORTES/RESGATES LANCADOS DURANTE A *
+      * SIMULACAO (WRK-TOTAL-MOVIMENTOS) SAO DESCONTADOS DO       *
+      * RENDIMENTO, POIS SAO MOVIMENTACAO DE PRINCIPAL E NAO      *
+      * GANHO DE CAPITAL.                                          *
+      *----------------------------------------------------------*
+       APLICAR-TRIBUTACAO.
+
+           COMPUTE WRK-RENDIMENTO =
+               WRK-VALOR - WRK-VALOR-BRUTO - WRK-TOTAL-MOVIMENTOS
+
+           IF PRODUTO-CDB AND WRK-RENDIMENTO > ZEROS
+               COMPUTE WRK-IMPOSTO ROUNDED =
+                   WRK-RENDIMENTO * WRK-TAXA-IR-CDB
+               SUBTRACT WRK-IMPOSTO FROM WRK-VALOR
+               MOVE WRK-IMPOSTO TO WRK-IMPOSTO-ED
+               DISPLAY 'IMPOSTO DE RENDA (CDB) : ' WRK-IMPOSTO-ED
+           ELSE
+               MOVE ZEROS TO WRK-IMPOSTO
+               DISPLAY 'PRODUTO ISENTO DE IMPOSTO DE RENDA.'
+           END-IF.
+
+       APLICAR-TRIBUTACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * LOCALIZAR-CONTA                                           *
+      * ABRE O RAZAO DE INVESTIMENTOS E VERIFICA SE A CONTA       *
+      * INFORMADA JA POSSUI SALDO GRAVADO DE UMA SIMULACAO         *
+      * ANTERIOR.                                                  *
+      *----------------------------------------------------------*
+       LOCALIZAR-CONTA.
+
+           OPEN I-O INVESTIMENTO-LEDGER.
+           IF LEDGER-NAO-ENCONTRADO
+               OPEN OUTPUT INVESTIMENTO-LEDGER
+               CLOSE INVESTIMENTO-LEDGER
+               OPEN I-O INVESTIMENTO-LEDGER
+           END-IF.
+
+           MOVE WRK-CONTA TO LEDGER-CONTA.
+           READ INVESTIMENTO-LEDGER
+               INVALID KEY
+                   MOVE 'N' TO WRK-CONTA-EXISTENTE
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-CONTA-EXISTENTE
+           END-READ.
+
+       LOCALIZAR-CONTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * GRAVAR-LEDGER                                             *
+      * GRAVA OU ATUALIZA O SALDO FINAL DA CONTA NO RAZAO DE       *
+      * INVESTIMENTOS PARA A PROXIMA SIMULACAO PARTIR DAQUI.       *
+      *----------------------------------------------------------*
+       GRAVAR-LEDGER.
+
+           MOVE WRK-CONTA TO LEDGER-CONTA.
+           MOVE WRK-VALOR TO LEDGER-SALDO.
+           MOVE WRK-TIPO-PRODUTO TO LEDGER-TIPO-PROD.
+
+           IF CONTA-JA-CADASTRADA
+               REWRITE REG-LEDGER
+           ELSE
+               WRITE REG-LEDGER
+           END-IF.
+
+           CLOSE INVESTIMENTO-LEDGER.
+
+       GRAVAR-LEDGER-EXIT.
+           EXIT.
+
+           COPY 'AUDITPRC.CPY' REPLACING ==AUD-PROGRAM-ID==
+               BY =='ATIVIDADE05'==.
+           COPY 'PARAMETROSP.CPY'.
+           COPY 'RUNDATEP.CPY'.
