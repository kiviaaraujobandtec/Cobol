@@ -0,0 +1,11 @@
+      ***********************************************************
+      * RUNSTATS.CPY                                               *
+      * LAYOUT DO ARQUIVO SEQUENCIAL RUN-STATS - UMA LINHA POR     *
+      * EXECUCAO DE CADA PROGRAMA DE LOTE, COM O TOTAL DE          *
+      * REGISTROS PROCESSADOS NAQUELA RODADA.                       *
+      ***********************************************************
+       01  REG-RUNSTATS.
+           05 STATS-DATA        PIC 9(08).
+           05 STATS-HORA        PIC 9(06).
+           05 STATS-PROGRAMA    PIC X(11).
+           05 STATS-REGISTROS   PIC 9(07).
