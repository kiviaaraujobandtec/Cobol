@@ -0,0 +1,7 @@
+      ***********************************************************
+      * MONEY.CPY                                                  *
+      * PICTURE PADRAO DE EDICAO PARA CAMPOS MONETARIOS SEM SINAL  *
+      * USO: COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==       *
+      *      BY ==NOME-DO-CAMPO-EDITADO==.                         *
+      ***********************************************************
+       77  MONEY-FIELD-NAME PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
