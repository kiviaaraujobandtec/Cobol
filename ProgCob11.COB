@@ -6,6 +6,13 @@
       *OBJETIVO: RECEBER LARGURA E COMPRIMENTO
       *CALCULAR AREA
       *DATA   = 06/01/22
+      *HISTORICO DE ALTERACOES
+      *17/02/22 KA PERMITE ESCOLHER A FORMA (RETANGULO/CIRCULO/
+      *TRIANGULO) EM VEZ DE CALCULAR SO RETANGULO
+      *17/02/22 KA CUSTO DE MATERIAL PELA AREA CALCULADA
+      *17/02/22 KA OPCAO DE EXIBIR A AREA TAMBEM EM PES QUADRADOS
+      *21/02/22 KA CAMPO EDITADO DE MOEDA PASSA A VIR DO COPYBOOK
+      *PADRAO MONEY.CPY
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,26 +20,93 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77 WRK-FORMA         PIC   X(09)   VALUE SPACES.
+           88 FORMA-RETANGULO VALUE 'RETANGULO'.
+           88 FORMA-CIRCULO   VALUE 'CIRCULO'.
+           88 FORMA-TRIANGULO VALUE 'TRIANGULO'.
+
        77 WRK-LARGURA       PIC   9(03)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO   PIC   9(03)V99 VALUE ZEROS.
-       77 WRK-AREA          PIC   ZZZ9,9 VALUE ZEROS.
+       77 WRK-RAIO          PIC   9(03)V99 VALUE ZEROS.
+       77 WRK-BASE          PIC   9(03)V99 VALUE ZEROS.
+       77 WRK-ALTURA        PIC   9(03)V99 VALUE ZEROS.
+       77 WRK-PI            PIC   9(01)V99999 VALUE 3,14159.
+       77 WRK-AREA          PIC   9(07)V99 VALUE ZEROS.
+       77 WRK-AREA-ED       PIC   ZZZZZ9,9 VALUE ZEROS.
+       77 WRK-DADOS-OK      PIC   X(01)   VALUE 'N'.
+           88 DADOS-VALIDOS VALUE 'S'.
 
-       PROCEDURE DIVISION.
-           DISPLAY 'LARGURA'
-           ACCEPT WRK-LARGURA.
+       77 WRK-CUSTO-M2      PIC   9(05)V99 VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL   PIC   9(09)V99 VALUE ZEROS.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-CUSTO-TOTAL-ED==.
 
-           DISPLAY 'COMPRIMENTO'
-           ACCEPT WRK-COMPRIMENTO.
+       77 WRK-RESP-CONVERTER PIC  X(01)   VALUE 'N'.
+           88 CONVERTER-PARA-PES2 VALUE 'S'.
+       77 WRK-AREA-PES2     PIC   9(07)V99 VALUE ZEROS.
+       77 WRK-AREA-PES2-ED  PIC   ZZZZZ9,9 VALUE ZEROS.
 
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-            COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-            DISPLAY '-------------------------------------------------'
-            DISPLAY 'AREA: ' WRK-AREA
-           ELSE
-             DISPLAY 'FALTA INFORMAR ALGO.'
+       PROCEDURE DIVISION.
+           DISPLAY 'FORMA (RETANGULO/CIRCULO/TRIANGULO)'
+           ACCEPT WRK-FORMA.
+
+           EVALUATE TRUE
+               WHEN FORMA-RETANGULO
+                   DISPLAY 'LARGURA'
+                   ACCEPT WRK-LARGURA
+                   DISPLAY 'COMPRIMENTO'
+                   ACCEPT WRK-COMPRIMENTO
+                   IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+                       COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+                       MOVE 'S' TO WRK-DADOS-OK
+                   END-IF
+               WHEN FORMA-CIRCULO
+                   DISPLAY 'RAIO'
+                   ACCEPT WRK-RAIO
+                   IF WRK-RAIO > 0
+                       COMPUTE WRK-AREA = WRK-PI * WRK-RAIO * WRK-RAIO
+                       MOVE 'S' TO WRK-DADOS-OK
+                   END-IF
+               WHEN FORMA-TRIANGULO
+                   DISPLAY 'BASE'
+                   ACCEPT WRK-BASE
+                   DISPLAY 'ALTURA'
+                   ACCEPT WRK-ALTURA
+                   IF WRK-BASE > 0 AND WRK-ALTURA > 0
+                       COMPUTE WRK-AREA =
+                           (WRK-BASE * WRK-ALTURA) / 2
+                       MOVE 'S' TO WRK-DADOS-OK
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'FORMA INVALIDA. USE RETANGULO, CIRCULO OU '
+                       'TRIANGULO.'
+           END-EVALUATE.
 
-             END-IF.
+           IF DADOS-VALIDOS
+               MOVE WRK-AREA TO WRK-AREA-ED
+               DISPLAY '-----------------------------------------'
+               DISPLAY 'AREA: ' WRK-AREA-ED
 
+               DISPLAY 'EXIBIR AREA TAMBEM EM PES QUADRADOS? (S/N)'
+               ACCEPT WRK-RESP-CONVERTER
+               IF CONVERTER-PARA-PES2
+                   COMPUTE WRK-AREA-PES2 ROUNDED =
+                       WRK-AREA * 10,7639
+                   MOVE WRK-AREA-PES2 TO WRK-AREA-PES2-ED
+                   DISPLAY 'AREA (PES QUADRADOS): ' WRK-AREA-PES2-ED
+               END-IF
 
+               DISPLAY 'CUSTO DO MATERIAL POR M2'
+               ACCEPT WRK-CUSTO-M2
+               IF WRK-CUSTO-M2 > ZEROS
+                   COMPUTE WRK-CUSTO-TOTAL ROUNDED =
+                       WRK-AREA * WRK-CUSTO-M2
+                   MOVE WRK-CUSTO-TOTAL TO WRK-CUSTO-TOTAL-ED
+                   DISPLAY 'CUSTO TOTAL DE MATERIAL: '
+                       WRK-CUSTO-TOTAL-ED
+               END-IF
+           ELSE
+               DISPLAY 'FALTA INFORMAR ALGO.'
+           END-IF.
 
-          STOP RUN.
+          GOBACK.
