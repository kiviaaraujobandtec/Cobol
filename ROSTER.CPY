@@ -0,0 +1,9 @@
+      ***********************************************************
+      * ROSTER.CPY                                                 *
+      * LAYOUT DA TURMA (STUDENT-ROSTER)                           *
+      * USADO POR: PROGCOB08B, PROGCOB12                            *
+      ***********************************************************
+       01  REG-ROSTER.
+           05 ROSTER-MATRICULA  PIC 9(06).
+           05 ROSTER-NOTA1      PIC 9(02).
+           05 ROSTER-NOTA2      PIC 9(02).
