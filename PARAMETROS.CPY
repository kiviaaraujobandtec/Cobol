@@ -0,0 +1,15 @@
+      ***********************************************************
+      * PARAMETROS.CPY                                             *
+      * LAYOUT DO ARQUIVO INDEXADO PARAMETROS - TABELA DE          *
+      * PARAMETROS DE NEGOCIO (NOTAS DE CORTE, LIMITES DE TABELA,  *
+      * ALIQUOTAS) MANTIDA FORA DO FONTE DOS PROGRAMAS QUE OS      *
+      * UTILIZAM. CHAVE PRIMARIA: PARM-CODIGO.                      *
+      * 23/02/22 KA PARM-CODIGO AMPLIADO DE X(15) PARA X(17) - O   *
+      * CODIGO CKPT-INTERVALO-12 (17 POSICOES) ESTAVA SENDO         *
+      * TRUNCADO PELO MOVE, IMPEDINDO QUE ESSE PARAMETRO FOSSE      *
+      * ENDERECADO CORRETAMENTE FORA DO FONTE.                      *
+      ***********************************************************
+       01  REG-PARAMETRO.
+           05 PARM-CODIGO        PIC X(17).
+           05 PARM-VALOR         PIC 9(05)V9999.
+           05 PARM-DESCRICAO     PIC X(40).
