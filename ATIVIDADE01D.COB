@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATIVIDADE01D.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER O ARQUIVO MESTRE CADASTRO-CLIENTE E IMPRIMIR
+      *UMA LISTAGEM (DIRETORIO) DOS CLIENTES ORDENADA POR NOME
+      *O CPF E IMPRESSO MASCARADO (SOMENTE OS 2 ULTIMOS DIGITOS);
+      *PARA O EXTRATO COM O CPF COMPLETO VER ATIVIDADE01X (USO
+      *RESTRITO A AUDITORIA)
+      *DATA   = 06/02/22
+      *HISTORICO DE ALTERACOES
+      *07/02/22 KA CPF MASCARADO NA LISTAGEM GERAL
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CPF
+               FILE STATUS IS WRK-CLI-STATUS.
+
+           SELECT WRK-SORT-FILE ASSIGN TO "CLISRT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-CLIENTE.
+           COPY 'CLIREG.CPY'.
+
+       SD  WRK-SORT-FILE.
+       01  REG-CLIENTE-SORT.
+           05 SRT-CPF          PIC 9(11).
+           05 SRT-NOME         PIC X(20).
+           05 SRT-ENDERECO     PIC X(30).
+           05 SRT-CIDADE       PIC X(20).
+           05 SRT-UF           PIC X(02).
+           05 SRT-TELEFONE     PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLI-STATUS PIC X(02) VALUE ZEROS.
+           88 CLI-OK VALUE '00'.
+       77 WRK-FIM-SORT PIC X(01) VALUE 'N'.
+           88 SORT-FIM VALUE 'S'.
+       77 WRK-CPF-ULT2 PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-MASCARADO PIC X(14) VALUE SPACES.
+       77 WRK-TOTAL-CLIENTES PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           SORT WRK-SORT-FILE
+               ON ASCENDING KEY SRT-NOME
+               USING CADASTRO-CLIENTE
+               OUTPUT PROCEDURE IS 0002-IMPRIMIR-DIRETORIO.
+
+           PERFORM 0003-FINALIZAR.
+
+           STOP RUN.
+
+       0002-IMPRIMIR-DIRETORIO.
+           DISPLAY '=================================================='.
+           DISPLAY 'DIRETORIO DE CLIENTES - ORDENADO POR NOME'.
+           DISPLAY '=================================================='.
+           RETURN WRK-SORT-FILE
+               AT END
+                   SET SORT-FIM TO TRUE
+           END-RETURN.
+           PERFORM UNTIL SORT-FIM
+               DISPLAY 'NOME......: ' SRT-NOME
+               COMPUTE WRK-CPF-ULT2 = FUNCTION MOD(SRT-CPF, 100)
+               STRING '***.***.***-' WRK-CPF-ULT2
+                   DELIMITED BY SIZE INTO WRK-CPF-MASCARADO
+               DISPLAY 'CPF.......: ' WRK-CPF-MASCARADO
+               DISPLAY 'ENDERECO..: ' SRT-ENDERECO
+               DISPLAY 'CIDADE/UF.: ' SRT-CIDADE ' / ' SRT-UF
+               DISPLAY 'TELEFONE..: ' SRT-TELEFONE
+               DISPLAY '----------------------------------------'
+               ADD 1 TO WRK-TOTAL-CLIENTES
+               RETURN WRK-SORT-FILE
+                   AT END
+                       SET SORT-FIM TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       0003-FINALIZAR.
+           DISPLAY 'TOTAL DE CLIENTES LISTADOS: ' WRK-TOTAL-CLIENTES.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
