@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: MENU DE ENTRADA UNICA PARA OS UTILITARIOS DO
+      *SISTEMA, CHAMANDO CADA UM COMO SUBPROGRAMA
+      *DATA   = 22/02/22
+      *HISTORICO DE ALTERACOES
+      *22/02/22 KA EXIBE A DATA DE EXECUCAO NO CABECALHO DO MENU
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+           88 OPCAO-SAIR VALUE 99.
+           COPY 'RUNDATE.CPY'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM OBTER-DATA-EXECUCAO.
+           PERFORM 0002-EXIBIR-MENU UNTIL OPCAO-SAIR.
+
+           STOP RUN.
+
+       0002-EXIBIR-MENU.
+           DISPLAY '========================================'.
+           DISPLAY 'MENU PRINCIPAL' '   DATA: ' RUNDATE-HOJE-ED.
+           DISPLAY '========================================'.
+           DISPLAY ' 1 - OPERADORES ARITMETICOS      (PROGCOB05)'.
+           DISPLAY ' 2 - USO DO SINAL                (PROGCOB06)'.
+           DISPLAY ' 3 - NOTAS E MEDIA                (PROGCOB07)'.
+           DISPLAY ' 4 - NOTAS E MEDIA (EVALUATE)     (PROGCOB08)'.
+           DISPLAY ' 5 - AREA DE FIGURAS              (PROGCOB11)'.
+           DISPLAY ' 6 - TABUADA                      (PROGCOB13)'.
+           DISPLAY '99 - SAIR'.
+           DISPLAY '========================================'.
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB05'
+                   CANCEL 'PROGCOB05'
+               WHEN 2
+                   CALL 'PROGCOB06'
+                   CANCEL 'PROGCOB06'
+               WHEN 3
+                   CALL 'PROGCOB07'
+                   CANCEL 'PROGCOB07'
+               WHEN 4
+                   CALL 'PROGCOB08'
+                   CANCEL 'PROGCOB08'
+               WHEN 5
+                   CALL 'PROGCOB11'
+                   CANCEL 'PROGCOB11'
+               WHEN 6
+                   CALL 'PROGCOB13'
+                   CANCEL 'PROGCOB13'
+               WHEN 99
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+
+       0002-EXIBIR-MENU-EXIT.
+           EXIT.
+
+           COPY 'RUNDATEP.CPY'.
