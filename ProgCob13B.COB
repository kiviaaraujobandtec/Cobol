@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13B.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER VARIOS NUMEROS DO ARQUIVO NUMEROS-TABUADA E
+      *GERAR A TABUADA DE CADA UM EM UM UNICO RELATORIO, NOS
+      *MOLDES DE PROGCOB13, SEM PARAR PARA CADA NUMERO DIGITADO
+      *DATA   = 19/02/22
+      *HISTORICO DE ALTERACOES
+      *22/02/22 KA CARIMBA A DATA DE EXECUCAO NO CABECALHO DO
+      *RELATORIO
+      *22/02/22 KA GRAVA O TOTAL DE TABUADAS GERADAS NA RODADA EM
+      *RUN-STATS
+      *22/02/22 KA CABECALHO DO RELATORIO PASSA A SER MONTADO
+      *PELA ROTINA PADRAO RPTHDRP.CPY
+      *22/02/22 KA LIMITE PADRAO DA TABUADA PASSA A VIR DO ARQUIVO
+      *PARAMETROS EM VEZ DE LITERAL NO FONTE
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-TABUADA ASSIGN TO "NUMTAB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-NUM-STATUS.
+
+           SELECT RELATORIO-TABUADA ASSIGN TO "TABUADA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+           SELECT RUN-STATS ASSIGN TO "RUNSTATS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-WS-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-TABUADA.
+       01  REG-NUMERO-TABUADA.
+           05 NUM-TABUADA        PIC 9(02).
+           05 NUM-LIMITE         PIC 9(02).
+
+       FD  RELATORIO-TABUADA.
+           COPY 'TABPRT.CPY'.
+
+       FD  RUN-STATS.
+           COPY 'RUNSTATS.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'RUNSTATSW.CPY'.
+           COPY 'PARAMETROSW.CPY'.
+       77  WRK-NUM-STATUS   PIC X(02) VALUE ZEROS.
+           88 NUM-OK VALUE '00'.
+           88 NUM-FIM VALUE '10'.
+           88 NUM-NAO-ENCONTRADO VALUE '35'.
+       77  WRK-REL-STATUS   PIC X(02) VALUE ZEROS.
+
+       77  WRK-CONTADOR     PIC 9(02) VALUE ZEROS.
+       77  WRK-RESULT       PIC 9(04) VALUE ZEROS.
+       77  WRK-LIMITE       PIC 9(02) VALUE ZEROS.
+       77  WRK-LIMITE-PADRAO PIC 9(02) VALUE 10.
+       77  WRK-TOTAL-TABUADAS PIC 9(05) VALUE ZEROS.
+           COPY 'RUNDATE.CPY'.
+           COPY 'RPTHDR.CPY'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+           PERFORM 0003-PROCESSAR UNTIL NUM-FIM.
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+
+           OPEN INPUT NUMEROS-TABUADA.
+           IF NUM-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO NUMTAB NAO ENCONTRADO.'
+               SET NUM-FIM TO TRUE
+           ELSE
+               MOVE 'TABUADA-LIMITE' TO PARM-CODIGO
+               PERFORM LER-PARAMETRO
+               IF PARM-VALOR > ZEROS
+                   MOVE PARM-VALOR TO WRK-LIMITE-PADRAO
+               END-IF
+               OPEN OUTPUT RELATORIO-TABUADA
+               MOVE 'RELATORIO DE TABUADAS' TO RPT-HDR-TITULO
+               PERFORM MONTAR-CABECALHO-RELATORIO
+               MOVE RPT-HDR-LINHA TO LINHA-TABUADA
+               WRITE LINHA-TABUADA
+               READ NUMEROS-TABUADA
+                   AT END
+                       SET NUM-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+
+           IF NUM-TABUADA = ZEROS
+               DISPLAY 'ENTRADA INVALIDA'
+           ELSE
+               ADD 1 TO WRK-TOTAL-TABUADAS
+               MOVE NUM-LIMITE TO WRK-LIMITE
+               IF WRK-LIMITE = ZEROS
+                   MOVE WRK-LIMITE-PADRAO TO WRK-LIMITE
+               END-IF
+
+               STRING 'TABUADA DO ' DELIMITED BY SIZE
+                      NUM-TABUADA DELIMITED BY SIZE
+                      INTO LINHA-TABUADA
+               WRITE LINHA-TABUADA
+               MOVE ALL '-' TO LINHA-TABUADA
+               WRITE LINHA-TABUADA
+
+               MOVE 1 TO WRK-CONTADOR
+               PERFORM WRK-LIMITE TIMES
+                   COMPUTE WRK-RESULT = NUM-TABUADA * WRK-CONTADOR
+                   STRING NUM-TABUADA DELIMITED BY SIZE
+                          ' X ' DELIMITED BY SIZE
+                          WRK-CONTADOR DELIMITED BY SIZE
+                          ' = ' DELIMITED BY SIZE
+                          WRK-RESULT DELIMITED BY SIZE
+                          INTO LINHA-TABUADA
+                   WRITE LINHA-TABUADA
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
+           END-IF.
+
+           READ NUMEROS-TABUADA
+               AT END
+                   SET NUM-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+
+           IF WRK-NUM-STATUS NOT = '35'
+               CLOSE NUMEROS-TABUADA
+               CLOSE RELATORIO-TABUADA
+           END-IF.
+
+           DISPLAY 'TABUADAS GERADAS: ' WRK-TOTAL-TABUADAS.
+           DISPLAY 'RELATORIO GRAVADO EM TABUADA.'.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
+
+           MOVE WRK-TOTAL-TABUADAS TO STATS-REGISTROS.
+           PERFORM GRAVAR-RUNSTATS.
+           PERFORM FECHAR-PARAMETROS.
+
+           COPY 'RUNDATEP.CPY'.
+           COPY 'RPTHDRP.CPY'.
+           COPY 'RUNSTATSP.CPY' REPLACING ==STATS-PROGRAM-ID==
+               BY =='PROGCOB13B'==.
+           COPY 'PARAMETROSP.CPY'.
