@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDNUM.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: SUBROTINA COMPARTILHADA DE VALIDACAO DE ENTRADA
+      *NUMERICA - RECEBE O QUE O OPERADOR DIGITOU, AINDA COMO
+      *ALFANUMERICO, E DEVOLVE 'S'/'N' CONFORME A ENTRADA SEJA
+      *TODA COMPOSTA DE DIGITOS
+      *DATA   = 22/02/22
+      *HISTORICO DE ALTERACOES
+      *23/02/22 KA A VALIDACAO PASSAVA POR CIMA DE ENTRADA NAO
+      *NUMERICA: O CAMPO CHAMADOR JA ERA PIC 9, ENTAO UM CARACTER
+      *NAO NUMERICO DIGITADO NUNCA CHEGAVA A ESTA SUBROTINA. A
+      *ENTRADA AGORA E RECEBIDA COMO PIC X(11) - O CHAMADOR ACEITA
+      *A DIGITACAO NUM CAMPO ALFANUMERICO DE STAGING ANTES DE
+      *MOVER PARA O CAMPO NUMERICO DEFINITIVO, PARA QUE A CLASSE
+      *DO DADO AINDA POSSA SER TESTADA. O CAMPO DE STAGING DE
+      *TODO PROGRAMA CHAMADOR DEVE SER PIC X(11), DO MESMO TAMANHO
+      *DESTE LINKAGE, JA QUE A CHAMADA E POR REFERENCIA
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-ENTRADA           PIC X(11).
+       01  LK-VALIDO            PIC X(01).
+           88 LK-ENTRADA-VALIDA     VALUE 'S'.
+           88 LK-ENTRADA-INVALIDA   VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-ENTRADA LK-VALIDO.
+       0001-PRINCIPAL.
+
+           IF FUNCTION TRIM(LK-ENTRADA) IS NUMERIC
+               SET LK-ENTRADA-VALIDA TO TRUE
+           ELSE
+               SET LK-ENTRADA-INVALIDA TO TRUE
+           END-IF.
+
+           GOBACK.
