@@ -0,0 +1,8 @@
+      ***********************************************************
+      * RUNDATE.CPY                                                *
+      * CAMPOS PADRAO PARA CARIMBAR A DATA DE EXECUCAO EM          *
+      * RELATORIOS E TELAS. USO: COPY 'RUNDATE.CPY'. NA            *
+      * WORKING-STORAGE SECTION.                                    *
+      ***********************************************************
+       77  RUNDATE-HOJE         PIC 9(08)       VALUE ZEROS.
+       77  RUNDATE-HOJE-ED      PIC 9(04)/99/99 VALUE ZEROS.
