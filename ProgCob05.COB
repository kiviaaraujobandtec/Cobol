@@ -5,6 +5,15 @@
       *AUTHOR = KIVIA(ALURA) KIVIAAL
       *OBJETIVO: OPERADORES ARITMETICOS
       *DATA   = 05/01/22
+      *HISTORICO DE ALTERACOES
+      *15/02/22 KA PROTEGE A DIVISAO CONTRA DIVISOR ZERO
+      *22/02/22 KA VALIDACAO DO DIVISOR PASSA A USAR A SUBROTINA
+      *COMPARTILHADA VALIDNUM
+      *23/02/22 KA WRK-RESULT-ED PASSA A USAR O COPYBOOK PADRAO
+      *MONEY.CPY, COMO NOS DEMAIS PROGRAMAS COM SAIDA MONETARIA
+      *23/02/22 KA VALIDNUM PASSA A TESTAR SE O QUE FOI DIGITADO E
+      *REALMENTE NUMERICO (ANTES SO TESTAVA DIVISOR ZERO); O TESTE
+      *DE DIVISOR ZERO PASSA A SER FEITO DIRETO NESTE PROGRAMA
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,16 +22,36 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77  WRK-NUM1-ENT PIC X(11) VALUE SPACES.
+       77  WRK-NUM2-ENT PIC X(11) VALUE SPACES.
        77  WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77  WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77  WRK-RESULT-ED PIC ZZZZ VALUE ZEROS.
+           COPY 'MONEY.CPY' REPLACING ==MONEY-FIELD-NAME==
+               BY ==WRK-RESULT-ED==.
        77  WRK-RESULT PIC 9(04) VALUE ZEROS.
+       77  WRK-ENTRADA-VALIDA PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
 
 
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           ACCEPT WRK-NUM1-ENT FROM CONSOLE.
+           CALL 'VALIDNUM' USING WRK-NUM1-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NUM1-ENT) TO WRK-NUM1
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NUM1
+           END-IF.
+
+           ACCEPT WRK-NUM2-ENT FROM CONSOLE.
+           CALL 'VALIDNUM' USING WRK-NUM2-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NUM2-ENT) TO WRK-NUM2
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NUM2
+           END-IF.
 
 
            DISPLAY '============================================='
@@ -41,10 +70,13 @@
            DISPLAY 'SUBTRACAO: ' WRK-RESULT-ED.
 
       *******************DIVISÃO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
-
-            MOVE WRK-RESULT TO WRK-RESULT-ED.
-            DISPLAY 'DIVISAO: ' WRK-RESULT-ED.
+           IF WRK-NUM2 > ZEROS
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+               MOVE WRK-RESULT TO WRK-RESULT-ED
+               DISPLAY 'DIVISAO: ' WRK-RESULT-ED
+           ELSE
+               DISPLAY 'DIVISOR INVALIDO'
+           END-IF.
 
 
       *******************MULTIPLICAÇÃO
@@ -57,4 +89,4 @@
            MOVE WRK-RESULT TO WRK-RESULT-ED.
             DISPLAY 'MEDIA: ' WRK-RESULT-ED.
 
-           STOP RUN.
+           GOBACK.
