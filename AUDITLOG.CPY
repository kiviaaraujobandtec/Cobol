@@ -0,0 +1,11 @@
+      ***********************************************************
+      * AUDITLOG.CPY                                               *
+      * LAYOUT DO ARQUIVO SEQUENCIAL AUDIT-TRAIL - REGISTRA CADA   *
+      * ENTRADA ACEITA DO OPERADOR NOS PROGRAMAS QUE O UTILIZAM.   *
+      ***********************************************************
+       01  REG-AUDITORIA.
+           05 AUD-DATA         PIC 9(08).
+           05 AUD-HORA         PIC 9(06).
+           05 AUD-PROGRAMA     PIC X(11).
+           05 AUD-CAMPO        PIC X(15).
+           05 AUD-VALOR        PIC X(30).
