@@ -0,0 +1,31 @@
+      ***********************************************************
+      * BOOK.COB                                                   *
+      * CAMPOS DE WORKING-STORAGE PARA APURACAO DE VENDAS          *
+      * USADO POR: PROGCOB15                                       *
+      * HISTORICO DE ALTERACOES                                    *
+      * 20/02/22 KA CRIACAO - WRK-VENDAS, WRK-ACUM E WRK-QTD        *
+      * (COPYBOOK ESTAVA REFERENCIADO MAS NUNCA HAVIA SIDO          *
+      * ENTREGUE)                                                   *
+      * 20/02/22 KA TABELA DE TOTAIS POR VENDEDOR                   *
+      * 20/02/22 KA ACUMULADORES SEPARADOS PARA DEVOLUCOES          *
+      * 23/02/22 KA REMOVIDOS WRK-VENDAS, WRK-DATA-VENDA E          *
+      * WRK-COD-VENDEDOR - O PROGRAMA LE OS DADOS DA VENDA          *
+      * DIRETO DE VENDA-VALOR/VENDA-DATA/VENDA-VENDEDOR EM          *
+      * VENDAS.CPY, ESTES CAMPOS NUNCA CHEGARAM A SER USADOS        *
+      ***********************************************************
+       77  WRK-ACUM              PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD               PIC 9(05)    VALUE ZEROS.
+
+       77  WRK-DEVOLUCOES        PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD-DEVOLUCOES    PIC 9(05)    VALUE ZEROS.
+
+      *TABELA DE TOTAIS POR VENDEDOR - USADA PARA O RELATORIO DE
+      *VENDAS POR VENDEDOR
+       77  WRK-QTD-VENDEDORES    PIC 9(02)    VALUE ZEROS.
+       77  WRK-IND-VENDEDOR      PIC 9(02)    VALUE ZEROS.
+       01  TAB-VENDEDORES.
+           05 TAB-VENDEDOR OCCURS 50 TIMES
+                           DEPENDING ON WRK-QTD-VENDEDORES.
+               10 TAB-VEND-COD    PIC 9(04).
+               10 TAB-VEND-TOTAL  PIC 9(09)V99.
+               10 TAB-VEND-QTD    PIC 9(05).
