@@ -0,0 +1,16 @@
+      ***********************************************************
+      * RPTHDR.CPY                                                 *
+      * CAMPOS PADRAO PARA MONTAGEM DO CABECALHO DOS RELATORIOS    *
+      * EM ARQUIVO DE IMPRESSAO. USO: COPY 'RPTHDR.CPY'. NA        *
+      * WORKING-STORAGE SECTION. O PROGRAMA CHAMADOR MOVE O        *
+      * TITULO PARA RPT-HDR-TITULO, EXECUTA O PARAGRAFO            *
+      * MONTAR-CABECALHO-RELATORIO (RPTHDRP.CPY) E COPIA OS        *
+      * PRIMEIROS CARACTERES DE RPT-HDR-LINHA PARA O SEU PROPRIO   *
+      * REGISTRO DE SAIDA. RPT-HDR-PAGINA E INCREMENTADO A CADA    *
+      * CHAMADA DE MONTAR-CABECALHO-RELATORIO E NAO PRECISA SER    *
+      * MEXIDO PELO CHAMADOR.                                       *
+      ***********************************************************
+       77  RPT-HDR-TITULO        PIC X(40) VALUE SPACES.
+       77  RPT-HDR-PAGINA        PIC 9(03) VALUE ZEROS.
+       77  RPT-HDR-PAGINA-ED     PIC ZZ9   VALUE ZEROS.
+       77  RPT-HDR-LINHA         PIC X(80) VALUE SPACES.
