@@ -0,0 +1,36 @@
+      ***********************************************************
+      * PARAMETROSP.CPY                                            *
+      * PARAGRAFO PADRAO DE LEITURA DO ARQUIVO PARAMETROS. O       *
+      * PROGRAMA CHAMADOR MOVE O CODIGO DO PARAMETRO DESEJADO      *
+      * PARA PARM-CODIGO E EXECUTA PERFORM LER-PARAMETRO; SE O     *
+      * CODIGO NAO ESTIVER CADASTRADO, PARM-VALOR VOLTA ZERADO E   *
+      * O CHAMADOR DEVE MANTER O VALOR-PADRAO JA CARREGADO NO SEU  *
+      * PROPRIO CAMPO. PRESSUPOE QUE O PROGRAMA CHAMADOR JA FEZ    *
+      * COPY 'PARAMETROSW.CPY'. NA WORKING-STORAGE SECTION.        *
+      * USO: COPY 'PARAMETROSP.CPY'. NA PROCEDURE DIVISION.        *
+      ***********************************************************
+       LER-PARAMETRO.
+           IF NOT PARM-ABERTO
+               OPEN INPUT PARAMETROS
+               IF PARM-NAO-ENCONTRADO
+                   OPEN OUTPUT PARAMETROS
+                   CLOSE PARAMETROS
+                   OPEN INPUT PARAMETROS
+               END-IF
+               SET PARM-ABERTO TO TRUE
+           END-IF.
+           READ PARAMETROS
+               INVALID KEY
+                   MOVE ZEROS TO PARM-VALOR
+           END-READ.
+
+       LER-PARAMETRO-EXIT.
+           EXIT.
+
+       FECHAR-PARAMETROS.
+           IF PARM-ABERTO
+               CLOSE PARAMETROS
+           END-IF.
+
+       FECHAR-PARAMETROS-EXIT.
+           EXIT.
