@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05B.
+      **********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = KIVIA(ALURA) KIVIAAL
+      *OBJETIVO: LER PARES DE NUMEROS DO ARQUIVO TRANSACOES E
+      *CALCULAR SOMA/SUBTRACAO/DIVISAO/MULTIPLICACAO/MEDIA DE CADA
+      *PAR EM LOTE, NOS MOLDES DE PROGCOB05, SEM PARAR PARA CADA
+      *PAR DIGITADO NO CONSOLE
+      *DATA   = 15/02/22
+      *HISTORICO DE ALTERACOES
+      *23/02/22 KA MENSAGEM DE DIVISOR ZERO PASSA A SER 'DIVISOR
+      *INVALIDO', IGUAL A PROGCOB05
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO "TRANSNUM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACOES.
+       01  REG-TRANSACAO.
+           05 TRANS-NUM1       PIC 9(02).
+           05 TRANS-NUM2       PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-TRANS-STATUS    PIC X(02) VALUE ZEROS.
+           88 TRANS-OK VALUE '00'.
+           88 TRANS-FIM VALUE '10'.
+           88 TRANS-NAO-ENCONTRADO VALUE '35'.
+
+       77  WRK-RESULT          PIC 9(04) VALUE ZEROS.
+       77  WRK-RESULT-ED       PIC ZZZZ  VALUE ZEROS.
+       77  WRK-TOTAL-LIDAS     PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+
+           PERFORM 0003-PROCESSAR UNTIL TRANS-FIM.
+
+           PERFORM 0004-FINALIZAR.
+
+           STOP RUN.
+
+       0002-INICIALIZAR.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CALCULADORA EM LOTE - TRANSACOES'.
+           DISPLAY '========================================'.
+
+           OPEN INPUT TRANSACOES.
+           IF TRANS-NAO-ENCONTRADO
+               DISPLAY 'ARQUIVO TRANSNUM NAO ENCONTRADO.'
+               SET TRANS-FIM TO TRUE
+           ELSE
+               READ TRANSACOES
+                   AT END
+                       SET TRANS-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+
+           ADD 1 TO WRK-TOTAL-LIDAS.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'NUMERO1: ' TRANS-NUM1 '  NUMERO2: ' TRANS-NUM2.
+
+           ADD TRANS-NUM1 TRANS-NUM2 GIVING WRK-RESULT.
+           MOVE WRK-RESULT TO WRK-RESULT-ED.
+           DISPLAY 'SOMA: ' WRK-RESULT-ED.
+
+           SUBTRACT TRANS-NUM1 FROM TRANS-NUM2 GIVING WRK-RESULT.
+           MOVE WRK-RESULT TO WRK-RESULT-ED.
+           DISPLAY 'SUBTRACAO: ' WRK-RESULT-ED.
+
+           IF TRANS-NUM2 > ZEROS
+               DIVIDE TRANS-NUM1 BY TRANS-NUM2 GIVING WRK-RESULT
+               MOVE WRK-RESULT TO WRK-RESULT-ED
+               DISPLAY 'DIVISAO: ' WRK-RESULT-ED
+           ELSE
+               DISPLAY 'DIVISOR INVALIDO'
+           END-IF.
+
+           MULTIPLY TRANS-NUM1 BY TRANS-NUM2 GIVING WRK-RESULT.
+           MOVE WRK-RESULT TO WRK-RESULT-ED.
+           DISPLAY 'MULTIPLICACAO: ' WRK-RESULT-ED.
+
+           COMPUTE WRK-RESULT = (TRANS-NUM1 + TRANS-NUM2) / 2.
+           MOVE WRK-RESULT TO WRK-RESULT-ED.
+           DISPLAY 'MEDIA: ' WRK-RESULT-ED.
+
+           READ TRANSACOES
+               AT END
+                   SET TRANS-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+
+           IF WRK-TRANS-STATUS NOT = '35'
+               CLOSE TRANSACOES
+           END-IF.
+
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL DE PARES PROCESSADOS: ' WRK-TOTAL-LIDAS.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
