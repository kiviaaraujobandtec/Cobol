@@ -3,15 +3,288 @@
       **********************************************
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = KIVIA(ALURA) KIVIAAL
-      *OBJETIVO: RECEBER E IMPRIMIR UMA STRING A PARTIR DE UMA VARI�VEL
+      *OBJETIVO: BUSCAR CLIENTES NO CADASTRO-CLIENTE PELO NOME
       *DATA   = 05/01/22
+      *HISTORICO DE ALTERACOES
+      *14/02/22 KA NOME DE BUSCA SEPARADO EM PRIMEIRO/ULTIMO NOME
+      *14/02/22 KA NORMALIZACAO DE CAIXA E ESPACOS DO NOME DE BUSCA
+      *15/02/22 KA CONVERTIDO EM UTILITARIO DE BUSCA DE CLIENTES NO
+      *CADASTRO-CLIENTE (ANTES SO EXIBIA O NOME DIGITADO)
+      *23/02/22 KA A COMPARACAO PASSA A USAR REALMENTE OS CAMPOS
+      *WRK-PRIMEIRO-NOME/WRK-ULTIMO-NOME SEPARADOS (CADA TERMO E
+      *PROCURADO NO REGISTRO INDEPENDENTE DA ORDEM), EM VEZ DE
+      *COMPARAR A STRING INTEIRA DIGITADA
+      *23/02/22 KA NORMALIZAR-NOME-BUSCA PASSA A COLAPSAR ESPACOS
+      *INTERNOS REPETIDOS (COLAPSAR-ESPACOS-NOME-BUSCA), PARA QUE
+      *SEPARAR-NOME-BUSCA NAO DEIXE UM ESPACO SOBRANDO NO INICIO DE
+      *WRK-ULTIMO-NOME QUANDO O OPERADOR DIGITA MAIS DE UM ESPACO
+      *ENTRE OS NOMES; WRK-TERMO TAMBEM PASSA A SER MONTADO JA
+      *APARADO EM VERIFICAR-NOME-CONTEM-BUSCA
       **********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-CLIENTE ASSIGN TO "CADCLI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CPF
+               FILE STATUS IS WRK-CLI-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-CLIENTE.
+           COPY 'CLIREG.CPY'.
+
        WORKING-STORAGE SECTION.
-       77  WRK-NOME PIC X(20) VALUE SPACES.
+       77  WRK-NOME-BUSCA      PIC X(20)  VALUE SPACES.
+       77  WRK-NOME-NORM       PIC X(20)  VALUE SPACES.
+       77  WRK-TAM-BUSCA       PIC 9(02)  VALUE ZEROS.
+       77  WRK-PRIMEIRO-NOME   PIC X(20)  VALUE SPACES.
+       77  WRK-ULTIMO-NOME     PIC X(20)  VALUE SPACES.
+       77  WRK-POS-ESPACO      PIC 9(02)  VALUE ZEROS.
+
+       77  WRK-CLI-STATUS      PIC X(02)  VALUE ZEROS.
+           88 CLI-OK VALUE '00'.
+           88 CLI-FIM VALUE '10'.
+           88 CLI-NAO-ENCONTRADO VALUE '23' '35'.
+
+       77  WRK-REG-NOME-NORM   PIC X(20)  VALUE SPACES.
+       77  WRK-TAM-REG         PIC 9(02)  VALUE ZEROS.
+       77  WRK-IND-SUB         PIC 9(02)  VALUE ZEROS.
+       77  WRK-ACHOU-NOME      PIC X(01)  VALUE 'N'.
+           88 NOME-ENCONTRADO-NO-REGISTRO VALUE 'S'.
+       77  WRK-TOTAL-ENCONTRADOS PIC 9(05) VALUE ZEROS.
+
+       77  WRK-TERMO           PIC X(20)  VALUE SPACES.
+       77  WRK-TAM-TERMO       PIC 9(02)  VALUE ZEROS.
+       77  WRK-TERMO-ACHADO    PIC X(01)  VALUE 'N'.
+           88 TERMO-ENCONTRADO-NO-REGISTRO VALUE 'S'.
+       77  WRK-PRIMEIRO-OK     PIC X(01)  VALUE 'N'.
+           88 PRIMEIRO-NOME-OK VALUE 'S'.
+       77  WRK-ULTIMO-OK       PIC X(01)  VALUE 'N'.
+           88 ULTIMO-NOME-OK   VALUE 'S'.
+
+       77  WRK-NOME-SQZ        PIC X(20)  VALUE SPACES.
+       77  WRK-SQZ-IND-ORIG    PIC 9(02)  VALUE ZEROS.
+       77  WRK-SQZ-IND-DEST    PIC 9(02)  VALUE ZEROS.
+       77  WRK-SQZ-CHAR        PIC X(01)  VALUE SPACE.
+       77  WRK-SQZ-ANT-ESPACO  PIC X(01)  VALUE 'N'.
+           88 SQZ-ANTERIOR-ERA-ESPACO VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME...' WRK-NOME(1:10).
+       0001-PRINCIPAL.
+
+           PERFORM 0002-INICIALIZAR.
+
+           PERFORM 0003-PROCESSAR UNTIL CLI-FIM.
+
+           PERFORM 0004-FINALIZAR.
+
            STOP RUN.
+
+       0002-INICIALIZAR.
+
+           DISPLAY 'NOME OU PARTE DO NOME PARA BUSCA'.
+           ACCEPT WRK-NOME-BUSCA FROM CONSOLE.
+
+           PERFORM NORMALIZAR-NOME-BUSCA.
+           PERFORM SEPARAR-NOME-BUSCA.
+
+           DISPLAY 'PRIMEIRO NOME.: ' WRK-PRIMEIRO-NOME.
+           DISPLAY 'ULTIMO NOME...: ' WRK-ULTIMO-NOME.
+
+           OPEN INPUT CADASTRO-CLIENTE.
+           IF CLI-NAO-ENCONTRADO
+               DISPLAY 'CADASTRO DE CLIENTES INEXISTENTE.'
+               SET CLI-FIM TO TRUE
+           ELSE
+               READ CADASTRO-CLIENTE NEXT RECORD
+                   AT END
+                       SET CLI-FIM TO TRUE
+               END-READ
+           END-IF.
+
+       0003-PROCESSAR.
+
+           MOVE REG-NOME TO WRK-REG-NOME-NORM.
+           PERFORM NORMALIZAR-NOME-REGISTRO.
+           PERFORM VERIFICAR-NOME-CONTEM-BUSCA.
+
+           IF NOME-ENCONTRADO-NO-REGISTRO
+               ADD 1 TO WRK-TOTAL-ENCONTRADOS
+               DISPLAY 'CPF: ' REG-CPF '  NOME: ' REG-NOME
+           END-IF.
+
+           READ CADASTRO-CLIENTE NEXT RECORD
+               AT END
+                   SET CLI-FIM TO TRUE
+           END-READ.
+
+       0004-FINALIZAR.
+
+           IF WRK-CLI-STATUS NOT = '35'
+               CLOSE CADASTRO-CLIENTE
+           END-IF.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'CLIENTES ENCONTRADOS: ' WRK-TOTAL-ENCONTRADOS.
+           DISPLAY 'FINAL DO PROCESSAMENTO.'.
+
+      *----------------------------------------------------------*
+      * NORMALIZAR-NOME-BUSCA                                     *
+      * PASSA O NOME DIGITADO PARA CAIXA ALTA E REMOVE ESPACOS    *
+      * NAS PONTAS, PARA COMPARAR SEM DEPENDER DE MAIUSCULA OU    *
+      * MINUSCULA NEM DE ESPACOS DIGITADOS A MAIS.                *
+      *----------------------------------------------------------*
+       NORMALIZAR-NOME-BUSCA.
+
+           MOVE FUNCTION TRIM(WRK-NOME-BUSCA) TO WRK-NOME-NORM.
+           INSPECT WRK-NOME-NORM
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                       TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           PERFORM COLAPSAR-ESPACOS-NOME-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-NORM))
+               TO WRK-TAM-BUSCA.
+
+       NORMALIZAR-NOME-BUSCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * COLAPSAR-ESPACOS-NOME-BUSCA                                *
+      * REDUZ SEQUENCIAS DE ESPACOS INTERNOS NO NOME DE BUSCA A   *
+      * UM UNICO ESPACO, PARA QUE SEPARAR-NOME-BUSCA ACHE          *
+      * CORRETAMENTE A FRONTEIRA ENTRE PRIMEIRO E ULTIMO NOME.     *
+      *----------------------------------------------------------*
+       COLAPSAR-ESPACOS-NOME-BUSCA.
+
+           MOVE SPACES TO WRK-NOME-SQZ.
+           MOVE ZEROS TO WRK-SQZ-IND-DEST.
+           MOVE 'N' TO WRK-SQZ-ANT-ESPACO.
+
+           PERFORM VARYING WRK-SQZ-IND-ORIG FROM 1 BY 1
+                   UNTIL WRK-SQZ-IND-ORIG > 20
+               MOVE WRK-NOME-NORM(WRK-SQZ-IND-ORIG:1) TO WRK-SQZ-CHAR
+               IF WRK-SQZ-CHAR = SPACE
+                   IF NOT SQZ-ANTERIOR-ERA-ESPACO
+                       ADD 1 TO WRK-SQZ-IND-DEST
+                       MOVE WRK-SQZ-CHAR
+                           TO WRK-NOME-SQZ(WRK-SQZ-IND-DEST:1)
+                   END-IF
+                   MOVE 'S' TO WRK-SQZ-ANT-ESPACO
+               ELSE
+                   ADD 1 TO WRK-SQZ-IND-DEST
+                   MOVE WRK-SQZ-CHAR TO WRK-NOME-SQZ(WRK-SQZ-IND-DEST:1)
+                   MOVE 'N' TO WRK-SQZ-ANT-ESPACO
+               END-IF
+           END-PERFORM.
+
+           MOVE WRK-NOME-SQZ TO WRK-NOME-NORM.
+
+       COLAPSAR-ESPACOS-NOME-BUSCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * SEPARAR-NOME-BUSCA                                        *
+      * QUEBRA O NOME NORMALIZADO EM PRIMEIRO NOME E ULTIMO NOME  *
+      * (RESTANTE APOS O PRIMEIRO ESPACO).                        *
+      *----------------------------------------------------------*
+       SEPARAR-NOME-BUSCA.
+
+           MOVE SPACES TO WRK-PRIMEIRO-NOME.
+           MOVE SPACES TO WRK-ULTIMO-NOME.
+
+           INSPECT WRK-NOME-NORM
+               TALLYING WRK-POS-ESPACO FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+
+           IF WRK-POS-ESPACO > ZEROS AND WRK-POS-ESPACO < 20
+               MOVE WRK-NOME-NORM(1:WRK-POS-ESPACO)
+                   TO WRK-PRIMEIRO-NOME
+               MOVE WRK-NOME-NORM(WRK-POS-ESPACO + 2:)
+                   TO WRK-ULTIMO-NOME
+           ELSE
+               MOVE WRK-NOME-NORM TO WRK-PRIMEIRO-NOME
+           END-IF.
+
+       SEPARAR-NOME-BUSCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * NORMALIZAR-NOME-REGISTRO                                  *
+      * APLICA A MESMA CONVERSAO PARA CAIXA ALTA NO NOME GRAVADO  *
+      * NO CADASTRO, PARA A COMPARACAO SER JUSTA.                 *
+      *----------------------------------------------------------*
+       NORMALIZAR-NOME-REGISTRO.
+
+           INSPECT WRK-REG-NOME-NORM
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                       TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-REG-NOME-NORM))
+               TO WRK-TAM-REG.
+
+       NORMALIZAR-NOME-REGISTRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * VERIFICAR-NOME-CONTEM-BUSCA                               *
+      * O REGISTRO SO E CONSIDERADO UM ACERTO QUANDO CONTEM O     *
+      * PRIMEIRO NOME BUSCADO E, SE INFORMADO, TAMBEM O ULTIMO    *
+      * NOME - CADA UM PROCURADO INDEPENDENTEMENTE NO REGISTRO,   *
+      * ENTAO "SILVA JOAO" ENCONTRA UM REGISTRO GRAVADO COMO      *
+      * "JOAO SILVA SANTOS".                                       *
+      *----------------------------------------------------------*
+       VERIFICAR-NOME-CONTEM-BUSCA.
+
+           MOVE FUNCTION TRIM(WRK-PRIMEIRO-NOME) TO WRK-TERMO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-PRIMEIRO-NOME))
+               TO WRK-TAM-TERMO.
+           PERFORM BUSCAR-TERMO-NO-REGISTRO.
+           MOVE WRK-TERMO-ACHADO TO WRK-PRIMEIRO-OK.
+
+           IF FUNCTION TRIM(WRK-ULTIMO-NOME) = SPACES
+               MOVE 'S' TO WRK-ULTIMO-OK
+           ELSE
+               MOVE FUNCTION TRIM(WRK-ULTIMO-NOME) TO WRK-TERMO
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-ULTIMO-NOME))
+                   TO WRK-TAM-TERMO
+               PERFORM BUSCAR-TERMO-NO-REGISTRO
+               MOVE WRK-TERMO-ACHADO TO WRK-ULTIMO-OK
+           END-IF.
+
+           IF PRIMEIRO-NOME-OK AND ULTIMO-NOME-OK
+               MOVE 'S' TO WRK-ACHOU-NOME
+           ELSE
+               MOVE 'N' TO WRK-ACHOU-NOME
+           END-IF.
+
+       VERIFICAR-NOME-CONTEM-BUSCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * BUSCAR-TERMO-NO-REGISTRO                                  *
+      * PROCURA WRK-TERMO (TAMANHO WRK-TAM-TERMO) COMO SUBSTRING  *
+      * DENTRO DE WRK-REG-NOME-NORM, TESTANDO CADA POSICAO        *
+      * INICIAL POSSIVEL.                                          *
+      *----------------------------------------------------------*
+       BUSCAR-TERMO-NO-REGISTRO.
+
+           MOVE 'N' TO WRK-TERMO-ACHADO.
+
+           IF WRK-TAM-TERMO > ZEROS
+               PERFORM VARYING WRK-IND-SUB FROM 1 BY 1
+                       UNTIL WRK-IND-SUB > (WRK-TAM-REG - WRK-TAM-TERMO
+                           + 1)
+                           OR TERMO-ENCONTRADO-NO-REGISTRO
+                   IF WRK-REG-NOME-NORM(WRK-IND-SUB:WRK-TAM-TERMO)
+                           = WRK-TERMO(1:WRK-TAM-TERMO)
+                       MOVE 'S' TO WRK-TERMO-ACHADO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BUSCAR-TERMO-NO-REGISTRO-EXIT.
+           EXIT.
