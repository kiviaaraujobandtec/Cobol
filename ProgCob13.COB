@@ -6,41 +6,148 @@
       *OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       *UTILIZAR O PERFORM
       *DATA   = 07/01/22
+      *HISTORICO DE ALTERACOES
+      *19/02/22 KA LIMITE DA TABUADA PASSA A SER INFORMADO EM VEZ
+      *DE FIXO EM 10
+      *19/02/22 KA TABUADA TAMBEM GRAVADA COM CABECALHO EM
+      *RELATORIO-TABUADA
+      *19/02/22 KA MENSAGEM EXPLICITA PARA ENTRADA ZERADA OU EM
+      *BRANCO
+      *22/02/22 KA VALIDACAO DA ENTRADA PASSA A USAR A SUBROTINA
+      *COMPARTILHADA VALIDNUM
+      *22/02/22 KA LIMITE PADRAO DA TABUADA PASSA A VIR DO ARQUIVO
+      *PARAMETROS EM VEZ DE LITERAL NO FONTE
+      *23/02/22 KA CORRIGIDO: VALIDNUM SO CONSEGUIA DETECTAR ENTRADA
+      *NAO NUMERICA SE A DIGITACAO FOSSE PARA UM CAMPO ALFANUMERICO
+      *DE STAGING - WRK-NUM E WRK-LIMITE PASSAM A SER DIGITADOS
+      *NESSE CAMPO ANTES DE IR PARA O CAMPO NUMERICO DEFINITIVO
+      *23/02/22 KA CORRIGIDO: VALIDNUM SO TESTA SE A ENTRADA E
+      *NUMERICA, NAO SE E ZERO - ZERO OU BRANCO EM WRK-NUM VOLTA A
+      *EXIBIR 'ENTRADA INVALIDA' EM VEZ DE GERAR A TABUADA DO 0
+      *23/02/22 KA RELATORIO-TABUADA PASSA A TER CABECALHO PADRAO
+      *COM DATA E NUMERO DE PAGINA, NOS MOLDES DE PROGCOB13B
       **********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-TABUADA ASSIGN TO "TABUADA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-TABUADA.
+           COPY 'TABPRT.CPY'.
+
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'PARAMETROSW.CPY'.
+       77 WRK-NUM-ENT  PIC X(11) VALUE SPACES.
        77 WRK-NUM      PIC 9(02) VALUE ZEROS.
        77 WRK-CONTADOR PIC 9(02) VALUE 1.
-       77 WRK-RESULT   PIC 9(02) VALUE ZEROS.
+       77 WRK-RESULT   PIC 9(04) VALUE ZEROS.
+       77 WRK-LIMITE-ENT PIC X(11) VALUE SPACES.
+       77 WRK-LIMITE   PIC 9(02) VALUE 10.
+       77 WRK-LIMITE-PADRAO PIC 9(02) VALUE 10.
+       77 WRK-REL-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-NUM-VALIDO PIC X(01) VALUE 'N'.
+           88 NUM-VALIDO VALUE 'S'.
+       77 WRK-LIMITE-VALIDO PIC X(01) VALUE 'N'.
+           88 LIMITE-VALIDO VALUE 'S'.
+           COPY 'RUNDATE.CPY'.
+           COPY 'RPTHDR.CPY'.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
            PERFORM 0002-INICIALIZAR.
-           IF WRK-NUM > 0
+           IF NUM-VALIDO AND WRK-NUM > ZEROS
               PERFORM 0003-PROCESSAR
 
+           ELSE
+              DISPLAY 'ENTRADA INVALIDA'
            END-IF.
 
            PERFORM 0004-FINALIZAR.
 
-            STOP RUN.
+            GOBACK.
 
        0002-INICIALIZAR.
-           ACCEPT WRK-NUM.
+           ACCEPT WRK-NUM-ENT.
+           CALL 'VALIDNUM' USING WRK-NUM-ENT WRK-NUM-VALIDO.
+           IF NUM-VALIDO
+               MOVE FUNCTION TRIM(WRK-NUM-ENT) TO WRK-NUM
+           ELSE
+               MOVE ZEROS TO WRK-NUM
+           END-IF.
 
+           MOVE 'TABUADA-LIMITE' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-LIMITE-PADRAO
+           END-IF.
 
+           DISPLAY 'ATE QUANTAS CASAS GERAR A TABUADA'.
+           ACCEPT WRK-LIMITE-ENT.
+           CALL 'VALIDNUM' USING WRK-LIMITE-ENT WRK-LIMITE-VALIDO.
+           IF LIMITE-VALIDO
+               MOVE FUNCTION TRIM(WRK-LIMITE-ENT) TO WRK-LIMITE
+           ELSE
+               MOVE ZEROS TO WRK-LIMITE
+           END-IF.
+           IF WRK-LIMITE = ZEROS
+               MOVE WRK-LIMITE-PADRAO TO WRK-LIMITE
+           END-IF.
 
        0003-PROCESSAR.
 
-           PERFORM 10 TIMES
+           OPEN OUTPUT RELATORIO-TABUADA.
+           MOVE 'TABUADA DE UM NUMERO' TO RPT-HDR-TITULO.
+           PERFORM MONTAR-CABECALHO-RELATORIO.
+           MOVE RPT-HDR-LINHA TO LINHA-TABUADA.
+           WRITE LINHA-TABUADA.
+           STRING 'TABUADA DO ' DELIMITED BY SIZE
+                  WRK-NUM DELIMITED BY SIZE
+                  INTO LINHA-TABUADA.
+           WRITE LINHA-TABUADA.
+           MOVE ALL '-' TO LINHA-TABUADA.
+           WRITE LINHA-TABUADA.
+
+           PERFORM WRK-LIMITE TIMES
 
            COMPUTE WRK-RESULT = WRK-NUM * WRK-CONTADOR
             DISPLAY WRK-NUM ' X ' WRK-CONTADOR ' = ' WRK-RESULT
+            STRING WRK-NUM DELIMITED BY SIZE
+                   ' X ' DELIMITED BY SIZE
+                   WRK-CONTADOR DELIMITED BY SIZE
+                   ' = ' DELIMITED BY SIZE
+                   WRK-RESULT DELIMITED BY SIZE
+                   INTO LINHA-TABUADA
+            WRITE LINHA-TABUADA
             ADD 1 TO WRK-CONTADOR
            END-PERFORM.
 
+           CLOSE RELATORIO-TABUADA.
+
        0004-FINALIZAR.
 
+           PERFORM FECHAR-PARAMETROS.
+
            DISPLAY'----------------------------------------------------'
            DISPLAY'FINAL DO PROCESSAMENTO.'.
+
+           COPY 'PARAMETROSP.CPY'.
+           COPY 'RUNDATEP.CPY'.
+           COPY 'RPTHDRP.CPY'.
