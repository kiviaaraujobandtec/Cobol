@@ -6,31 +6,123 @@
       *OBJETIVO: RECEBER DUAS NOTAS, MEDIA E IMPRIMIR
       *UTILIZAR COMANDOS EVALUATE
       *DATA   = 06/01/22
+      *HISTORICO DE ALTERACOES
+      *16/02/22 KA NOTAS DE CORTE DE APROVACAO/RECUPERACAO PASSAM A
+      *SER INFORMADAS EM VEZ DE FIXAS EM 6 E 2
+      *22/02/22 KA NOTAS DE CORTE PADRAO PASSAM A VIR DO ARQUIVO
+      *PARAMETROS EM VEZ DE LITERAL NO FONTE
+      *23/02/22 KA CORRIGIDO: O VALOR DIGITADO SO SUBSTITUI O
+      *PADRAO VINDO DE PARAMETROS QUANDO O OPERADOR REALMENTE
+      *INFORMA UMA NOTA DE CORTE (ENTER EM BRANCO MANTINHA O
+      *PADRAO)
+      *23/02/22 KA ENTRADAS VALIDADAS PELA SUBROTINA COMPARTILHADA
+      *VALIDNUM ANTES DE SEREM MOVIDAS PARA OS CAMPOS NUMERICOS
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS ASSIGN TO "PARAMETR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS PARM-WS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS.
+           COPY 'PARAMETROS.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'PARAMETROSW.CPY'.
+       77 WRK-NOTA1-ENT PIC X(11) VALUE SPACES.
+       77 WRK-NOTA2-ENT PIC X(11) VALUE SPACES.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-APROVACAO-ENT      PIC X(11) VALUE SPACES.
+       77 WRK-NOTA-APROVACAO          PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-APROVACAO-PADRAO   PIC 9(02) VALUE 6.
+       77 WRK-NOTA-RECUPERACAO-ENT    PIC X(11) VALUE SPACES.
+       77 WRK-NOTA-RECUPERACAO        PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA-RECUPERACAO-PADRAO PIC 9(02) VALUE 2.
+       77 WRK-ENTRADA-VALIDA          PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+           ACCEPT WRK-NOTA1-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA1-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA1-ENT) TO WRK-NOTA1
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NOTA1
+           END-IF.
+           ACCEPT WRK-NOTA2-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA2-ENT WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA2-ENT) TO WRK-NOTA2
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA'
+               MOVE ZEROS TO WRK-NOTA2
+           END-IF.
+
+           MOVE 'NOTA-APROVACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-APROVACAO-PADRAO
+           END-IF.
+           MOVE 'NOTA-RECUPERACAO' TO PARM-CODIGO.
+           PERFORM LER-PARAMETRO.
+           IF PARM-VALOR > ZEROS
+               MOVE PARM-VALOR TO WRK-NOTA-RECUPERACAO-PADRAO
+           END-IF.
+
+           DISPLAY 'NOTA DE CORTE PARA APROVACAO'.
+           ACCEPT WRK-NOTA-APROVACAO-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA-APROVACAO-ENT
+               WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA-APROVACAO-ENT)
+                   TO WRK-NOTA-APROVACAO
+           ELSE
+               MOVE ZEROS TO WRK-NOTA-APROVACAO
+           END-IF.
+           IF WRK-NOTA-APROVACAO = ZEROS
+               MOVE WRK-NOTA-APROVACAO-PADRAO TO WRK-NOTA-APROVACAO
+           END-IF.
+           DISPLAY 'NOTA DE CORTE PARA RECUPERACAO'.
+           ACCEPT WRK-NOTA-RECUPERACAO-ENT.
+           CALL 'VALIDNUM' USING WRK-NOTA-RECUPERACAO-ENT
+               WRK-ENTRADA-VALIDA.
+           IF ENTRADA-VALIDA
+               MOVE FUNCTION TRIM(WRK-NOTA-RECUPERACAO-ENT)
+                   TO WRK-NOTA-RECUPERACAO
+           ELSE
+               MOVE ZEROS TO WRK-NOTA-RECUPERACAO
+           END-IF.
+           IF WRK-NOTA-RECUPERACAO = ZEROS
+               MOVE WRK-NOTA-RECUPERACAO-PADRAO TO WRK-NOTA-RECUPERACAO
+           END-IF.
+
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
                DISPLAY 'MEDIA: ' WRK-MEDIA.
-                 EVALUATE WRK-MEDIA
-                 WHEN 6 THRU 10
+                 EVALUATE TRUE
+                 WHEN WRK-MEDIA >= WRK-NOTA-APROVACAO
                 DISPLAY 'APROVADO'
 
-                  WHEN 2 THRU 5,5
+                  WHEN WRK-MEDIA >= WRK-NOTA-RECUPERACAO
                DISPLAY 'RECUPERACAO'
 
                    WHEN OTHER
                DISPLAY 'REPROVADO'
 
                  END-EVALUATE.
-           STOP RUN.
+
+           PERFORM FECHAR-PARAMETROS.
+           GOBACK.
+
+           COPY 'PARAMETROSP.CPY'.
